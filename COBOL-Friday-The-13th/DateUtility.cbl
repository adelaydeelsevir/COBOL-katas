@@ -0,0 +1,95 @@
+identification division.
+function-id. NextBusinessDay.
+
+*> Shared date-utility service built on top of DayOfWeek: returns the
+*> next business day (Monday-Friday, and not a declared holiday)
+*> strictly after InputDate, so other batch jobs don't have to
+*> reimplement weekday-skipping logic of their own. AddBusinessDays
+*> below is built on top of this one. Holidays come from the same
+*> HolidayCalendar.dat file FridayThe13 reads via IsHoliday; a
+*> missing calendar file just means no holidays are excluded.
+
+environment division.
+    configuration section.
+        repository.
+        function all intrinsic
+        function DayOfWeek
+        function IsHoliday.
+
+data division.
+    local-storage section.
+        01 WorkingDate pic 9(8).
+        01 WorkingDayOfWeek pic 9.
+        01 SkipThisDate pic 9 value zero usage binary.
+            88 WorkingDateIsSkipped value 1.
+
+    linkage section.
+        01 InputDate  pic 9(8).
+        01 OutputDate pic 9(8).
+
+procedure division using InputDate returning OutputDate.
+
+Main.
+    compute WorkingDate = function date-of-integer(function integer-of-date(InputDate) + 1)
+    perform CheckWorkingDate thru EndCheckWorkingDate
+
+    perform until not WorkingDateIsSkipped
+        compute WorkingDate = function date-of-integer(function integer-of-date(WorkingDate) + 1)
+        perform CheckWorkingDate thru EndCheckWorkingDate
+    end-perform
+
+    move WorkingDate to OutputDate
+    exit function.
+EndMain.
+
+CheckWorkingDate.
+    compute WorkingDayOfWeek = DayOfWeek(WorkingDate)
+    if WorkingDayOfWeek equal to 1 or WorkingDayOfWeek equal to 7
+        move 1 to SkipThisDate
+    else
+        if IsHoliday(WorkingDate) equal to 1
+            move 1 to SkipThisDate
+        else
+            move zero to SkipThisDate
+        end-if
+    end-if.
+EndCheckWorkingDate.
+
+end function NextBusinessDay.
+
+identification division.
+function-id. AddBusinessDays.
+
+*> Steps InputDate forward by NumberOfBusinessDays business days
+*> (weekends skipped), one NextBusinessDay hop at a time.
+
+environment division.
+    configuration section.
+        repository.
+        function all intrinsic
+        function NextBusinessDay.
+
+data division.
+    local-storage section.
+        01 WorkingDate pic 9(8).
+        01 DayCounter  pic 9(6).
+
+    linkage section.
+        01 InputDate             pic 9(8).
+        01 NumberOfBusinessDays  pic 9(6).
+        01 OutputDate            pic 9(8).
+
+procedure division using InputDate, NumberOfBusinessDays returning OutputDate.
+
+Main.
+    move InputDate to WorkingDate
+
+    perform varying DayCounter from 1 by 1 until DayCounter is greater than NumberOfBusinessDays
+        move NextBusinessDay(WorkingDate) to WorkingDate
+    end-perform
+
+    move WorkingDate to OutputDate
+    exit function.
+EndMain.
+
+end function AddBusinessDays.
