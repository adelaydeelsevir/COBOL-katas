@@ -0,0 +1,4 @@
+01 BatchReturnCode pic 9(2) value zero.
+    88 BatchCompletedNormally     value 0.
+    88 BatchCompletedWithWarnings value 4.
+    88 BatchCompletedWithErrors   value 8.
