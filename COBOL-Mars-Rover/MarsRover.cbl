@@ -1,17 +1,42 @@
 identification division.
 program-id. MarsRover.
 
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+input-output section.
+file-control.
+    select MarsRoverAuditLog assign to "MarsRoverAudit.dat"
+        organization is line sequential
+        file status is AuditLogStatus.
+    select MarsRoverStateFile assign to "MarsRoverState.dat"
+        organization is line sequential
+        file status is StateFileStatus.
+
 data division.
+file section.
+    fd MarsRoverAuditLog.
+        01 AuditLine pic x(80).
+
+    fd MarsRoverStateFile.
+        01 StateLine pic x(80).
+
 working-storage section.
-    01 GridSize is global.
-        02 MaxWidth pic 9 value zero.
-        02 filler pic x value space.
-        02 MaxHeight pic 9 value zero.
+    01 GridDimensions is global.
+        02 MaxWidth  pic 99 value zero.
+        02 filler    pic x value space.
+        02 MaxHeight pic 99 value zero.
+        02 filler    pic x value space.
+        02 GridMode  pic x value "C".
+            88 GridModeIsClamp value "C", " ".
+            88 GridModeIsWrap  value "W".
 
     01 RoverPosition is global.
-        02 XPos pic 9.
+        02 XPos pic 99.
         02 filler pic x value space.
-        02 YPos pic 9.
+        02 YPos pic 99.
         02 filler pic x value space.
         02 Orientation pic x.
             88 OrientationIsNorth value "N".
@@ -19,9 +44,41 @@ working-storage section.
             88 OrientationIsEast  value "E".
             88 OrientationIsWest  value "W".
 
-local-storage section.
-    01 CurrentInstruction pic 99.
-        88 EndOfSequence value 99.
+    01 NumberOfRovers pic 99 value zero is global.
+    01 CurrentRoverIndex pic 99 value zero is global.
+
+    01 RoverFleet is global.
+        02 Rover occurs 1 to 20 times depending on NumberOfRovers indexed by RoverIdx.
+            03 RoverId       pic 99 value zero.
+            03 RvXPos        pic 99 value zero.
+            03 RvYPos        pic 99 value zero.
+            03 RvOrientation pic x value "N".
+            03 RvTrailCount  pic 99 value zero.
+            03 RvTrail occurs 50 times indexed by TrailIdx.
+                04 RvTrailX pic 99.
+                04 RvTrailY pic 99.
+
+    01 NumberOfObstacles pic 99 value zero is global.
+    01 Obstacles is global.
+        02 Obstacle occurs 1 to 50 times depending on NumberOfObstacles indexed by ObstacleIdx.
+            03 ObstacleX pic 99.
+            03 ObstacleY pic 99.
+
+    01 LastMoveCollision pic 9 value zero usage binary is global.
+        88 MoveWasCollision value 1.
+
+    01 AuditLogStatus pic xx value spaces.
+        88 AuditLogNotFound value "35".
+    01 StateFileStatus pic xx value spaces.
+        88 StateFileNotFound value "35".
+        88 EndOfStateFile value "10".
+
+    01 FoundIndex pic 99 value zero.
+    01 RequestedId pic 99 value zero.
+    01 AuditTimestamp pic x(26) value spaces.
+    01 TrailSubscript pic 99 value zero.
+    01 TrailBuffer pic x(300) value spaces.
+    01 TrailEntry pic x(6) value spaces.
 
 linkage section.
     01 Command   pic x any length.
@@ -29,45 +86,360 @@ linkage section.
 
 procedure division using Command, Parameter.
 
+Main.
+    perform LogCommand thru LogCommand-Exit
+
     evaluate function trim(Command)
-        when equals "SetGridSize" move Parameter to GridSize
-        when equals "GetGridSize" move GridSize to Parameter
+        when equals "SetGridSize"     perform CmdSetGridSize thru CmdSetGridSize-Exit
+        when equals "GetGridSize"     move GridDimensions to Parameter
+        when equals "SetObstacles"    perform CmdSetObstacles thru CmdSetObstacles-Exit
+        when equals "SelectRover"     perform CmdSelectRover thru CmdSelectRover-Exit
+        when equals "SelectRoverById" perform CmdSelectRoverById thru CmdSelectRoverById-Exit
         when equals "GetRoverPosition" move RoverPosition to Parameter
-        when equals "SelectRover" move Parameter to RoverPosition
-        when equals "MoveRover" call "MoveMarsRover" using Parameter
+        when equals "GetRoverTrail"   perform CmdGetRoverTrail thru CmdGetRoverTrail-Exit
+        when equals "MoveRover"       perform CmdMoveRover thru CmdMoveRover-Exit
+        when equals "SaveState"       perform SaveState thru SaveState-Exit
+        when equals "LoadState"       perform LoadState thru LoadState-Exit
     end-evaluate.
 
     goback.
 
+*> Every command that reaches this program is appended to the
+*> transaction log with a timestamp, so an unexpected final position
+*> can be diagnosed by replaying exactly what drove the rover there.
+LogCommand.
+    move function current-date to AuditTimestamp
+    open extend MarsRoverAuditLog
+    if AuditLogNotFound
+        open output MarsRoverAuditLog
+    end-if
+    string
+        AuditTimestamp(1:14) delimited by size
+        "  " delimited by size
+        Command delimited by size
+        "  " delimited by size
+        Parameter delimited by size
+        into AuditLine
+    end-string
+    write AuditLine
+    close MarsRoverAuditLog.
+LogCommand-Exit.
+    exit.
+
+CmdSetGridSize.
+    move Parameter to GridDimensions
+    perform SaveState thru SaveState-Exit.
+CmdSetGridSize-Exit.
+    exit.
+
+*> A hazard-terrain scenario registers its blocked cells once up
+*> front; "XX,YY;XX,YY;..." pairs replace whatever obstacle set was
+*> previously in force.
+CmdSetObstacles.
+    move zero to NumberOfObstacles
+    move 1 to TrailSubscript
+    inspect Parameter tallying NumberOfObstacles for all ";"
+    add 1 to NumberOfObstacles
+
+    perform varying ObstacleIdx from 1 by 1 until ObstacleIdx is greater than NumberOfObstacles
+        unstring Parameter delimited by ";"
+            into TrailEntry
+            with pointer TrailSubscript
+        end-unstring
+        unstring TrailEntry delimited by ","
+            into ObstacleX(ObstacleIdx), ObstacleY(ObstacleIdx)
+        end-unstring
+    end-perform
+
+    perform SaveState thru SaveState-Exit.
+CmdSetObstacles-Exit.
+    exit.
+
+*> Backward-compatible entry point: positions whichever rover is
+*> currently selected (defaulting to rover 1 the first time it is
+*> called), exactly as the single-rover callers have always done.
+CmdSelectRover.
+    if CurrentRoverIndex equal to zero
+        move 1 to CurrentRoverIndex
+    end-if
+
+    if NumberOfRovers is less than CurrentRoverIndex
+        move CurrentRoverIndex to NumberOfRovers
+        move CurrentRoverIndex to RoverId(CurrentRoverIndex)
+    end-if
+
+    move Parameter to RoverPosition
+    move XPos to RvXPos(CurrentRoverIndex)
+    move YPos to RvYPos(CurrentRoverIndex)
+    move Orientation to RvOrientation(CurrentRoverIndex)
+    move 1 to RvTrailCount(CurrentRoverIndex)
+    move XPos to RvTrailX(CurrentRoverIndex, 1)
+    move YPos to RvTrailY(CurrentRoverIndex, 1)
+
+    perform SaveState thru SaveState-Exit.
+CmdSelectRover-Exit.
+    exit.
+
+*> Selects (creating, if necessary) the fleet slot for the given
+*> rover id, so the caller's next MoveRover/GetRoverPosition calls
+*> address that rover instead of overwriting whichever rover was
+*> selected before.
+CmdSelectRoverById.
+    move function numval(Parameter(1:2)) to RequestedId
+    move zero to FoundIndex
+
+    perform varying RoverIdx from 1 by 1 until RoverIdx is greater than NumberOfRovers
+        if RoverId(RoverIdx) equal to RequestedId
+            move RoverIdx to FoundIndex
+        end-if
+    end-perform
+
+    if FoundIndex equal to zero
+        add 1 to NumberOfRovers
+        move NumberOfRovers to FoundIndex
+        move RequestedId to RoverId(FoundIndex)
+        move zero to RvXPos(FoundIndex)
+        move zero to RvYPos(FoundIndex)
+        move "N" to RvOrientation(FoundIndex)
+        move 1 to RvTrailCount(FoundIndex)
+        move zero to RvTrailX(FoundIndex, 1)
+        move zero to RvTrailY(FoundIndex, 1)
+    end-if
+
+    move FoundIndex to CurrentRoverIndex
+    move RvXPos(CurrentRoverIndex) to XPos
+    move RvYPos(CurrentRoverIndex) to YPos
+    move RvOrientation(CurrentRoverIndex) to Orientation
+
+    perform SaveState thru SaveState-Exit.
+CmdSelectRoverById-Exit.
+    exit.
+
+*> Returns every cell the currently-selected rover has visited, as
+*> "XX,YY" cells separated by spaces, so a caller can plot the path
+*> instead of only ever seeing where the rover ended up.
+CmdGetRoverTrail.
+    move spaces to TrailBuffer
+    perform varying TrailIdx from 1 by 1 until TrailIdx is greater than RvTrailCount(CurrentRoverIndex)
+        move spaces to TrailEntry
+        string
+            RvTrailX(CurrentRoverIndex, TrailIdx) delimited by size
+            "," delimited by size
+            RvTrailY(CurrentRoverIndex, TrailIdx) delimited by size
+            into TrailEntry
+        end-string
+        string
+            function trim(TrailBuffer) delimited by size
+            " " delimited by size
+            TrailEntry delimited by size
+            into TrailBuffer
+        end-string
+    end-perform
+    move TrailBuffer to Parameter.
+CmdGetRoverTrail-Exit.
+    exit.
+
+CmdMoveRover.
+    call "MoveMarsRover" using Parameter
+
+    move XPos to RvXPos(CurrentRoverIndex)
+    move YPos to RvYPos(CurrentRoverIndex)
+    move Orientation to RvOrientation(CurrentRoverIndex)
+
+    if not MoveWasCollision and RvTrailCount(CurrentRoverIndex) is less than 50
+        add 1 to RvTrailCount(CurrentRoverIndex)
+        move XPos to RvTrailX(CurrentRoverIndex, RvTrailCount(CurrentRoverIndex))
+        move YPos to RvTrailY(CurrentRoverIndex, RvTrailCount(CurrentRoverIndex))
+    end-if
+
+    perform SaveState thru SaveState-Exit.
+CmdMoveRover-Exit.
+    exit.
+
+*> Grid dimensions and every rover's last known position are written
+*> out after each mutating command, so a simulation can be stopped
+*> and resumed with "LoadState" instead of always restarting from
+*> SetGridSize/SelectRover at position zero.
+SaveState.
+    open output MarsRoverStateFile
+    move GridDimensions to StateLine
+    write StateLine
+
+    move spaces to StateLine
+    string NumberOfRovers delimited by size into StateLine end-string
+    write StateLine
+
+    perform varying RoverIdx from 1 by 1 until RoverIdx is greater than NumberOfRovers
+        move spaces to StateLine
+        string
+            RoverId(RoverIdx) delimited by size
+            " " delimited by size
+            RvXPos(RoverIdx) delimited by size
+            " " delimited by size
+            RvYPos(RoverIdx) delimited by size
+            " " delimited by size
+            RvOrientation(RoverIdx) delimited by size
+            into StateLine
+        end-string
+        write StateLine
+    end-perform
+
+    move spaces to StateLine
+    string NumberOfObstacles delimited by size into StateLine end-string
+    write StateLine
+
+    perform varying ObstacleIdx from 1 by 1 until ObstacleIdx is greater than NumberOfObstacles
+        move spaces to StateLine
+        string
+            ObstacleX(ObstacleIdx) delimited by size
+            " " delimited by size
+            ObstacleY(ObstacleIdx) delimited by size
+            into StateLine
+        end-string
+        write StateLine
+    end-perform
+
+    close MarsRoverStateFile.
+SaveState-Exit.
+    exit.
+
+LoadState.
+    move spaces to StateFileStatus
+    open input MarsRoverStateFile
+    if StateFileNotFound
+        go to LoadState-Exit
+    end-if
+
+    read MarsRoverStateFile into GridDimensions
+        at end
+            close MarsRoverStateFile
+            go to LoadState-Exit
+    end-read
+
+    read MarsRoverStateFile
+        at end
+            close MarsRoverStateFile
+            go to LoadState-Exit
+    end-read
+    move function numval(function trim(StateLine)) to NumberOfRovers
+
+    perform varying RoverIdx from 1 by 1
+        until RoverIdx is greater than NumberOfRovers or EndOfStateFile
+        read MarsRoverStateFile
+            at end set EndOfStateFile to true
+            not at end
+                unstring StateLine delimited by " "
+                    into RoverId(RoverIdx), RvXPos(RoverIdx),
+                        RvYPos(RoverIdx), RvOrientation(RoverIdx)
+                end-unstring
+                move 1 to RvTrailCount(RoverIdx)
+                move RvXPos(RoverIdx) to RvTrailX(RoverIdx, 1)
+                move RvYPos(RoverIdx) to RvTrailY(RoverIdx, 1)
+        end-read
+    end-perform
+
+    if EndOfStateFile
+        close MarsRoverStateFile
+        go to LoadState-Exit
+    end-if
+
+    move zero to NumberOfObstacles
+    read MarsRoverStateFile
+        at end
+            close MarsRoverStateFile
+            go to LoadState-Exit
+    end-read
+    move function numval(function trim(StateLine)) to NumberOfObstacles
+
+    perform varying ObstacleIdx from 1 by 1
+        until ObstacleIdx is greater than NumberOfObstacles or EndOfStateFile
+        read MarsRoverStateFile
+            at end set EndOfStateFile to true
+            not at end
+                unstring StateLine delimited by " "
+                    into ObstacleX(ObstacleIdx), ObstacleY(ObstacleIdx)
+                end-unstring
+        end-read
+    end-perform
+
+    close MarsRoverStateFile.
+LoadState-Exit.
+    exit.
+
 program-id. MoveMarsRover.
 
 data division.
 working-storage section.
-    01 CurrentInstruction pic 99.
-        88 EndOfSequence value 99.
+    01 CurrentInstruction pic 99 value zero.
+    01 InstructionCount pic 99 value zero.
+
+    01 CandidateX pic 99 value zero.
+    01 CandidateY pic 99 value zero.
 
 linkage section.
     01 MoveSequence pic x any length.
 
 procedure division using MoveSequence.
-    perform with test after varying CurrentInstruction from 1 by 1 until EndOfSequence
-        evaluate MoveSequence(CurrentInstruction:1) also true
-            when "L" also OrientationIsNorth set OrientationIsWest to true
-            when "L" also OrientationIsWest  set OrientationIsSouth to true
-            when "L" also OrientationIsSouth set OrientationIsEast to true
-            when "L" also OrientationIsEast  set OrientationIsNorth to true
-            when "R" also OrientationIsNorth set OrientationIsEast to true
-            when "R" also OrientationIsEast  set OrientationIsSouth to true
-            when "R" also OrientationIsSouth set OrientationIsWest to true
-            when "R" also OrientationIsWest  set OrientationIsNorth to true
-            when "M" also OrientationIsNorth if YPos < MaxHeight then add 1 to YPos
-            when "M" also OrientationIsSouth if YPos > 0 then subtract 1 from YPos
-            when "M" also OrientationIsEast  if XPos < MaxWidth then add 1 to XPos
-            when "M" also OrientationIsWest  if XPos > 0 then subtract 1 from XPos
-            when other set EndOfSequence to true
-        end-evaluate
-    end-perform
+    move function length(function trim(MoveSequence)) to InstructionCount
+    perform MoveOneInstruction thru MoveOneInstruction-Exit
+        with test after varying CurrentInstruction from 1 by 1
+            until CurrentInstruction is equal to InstructionCount
     exit program.
 
+MoveOneInstruction.
+    move zero to LastMoveCollision
+    move XPos to CandidateX
+    move YPos to CandidateY
+
+    evaluate MoveSequence(CurrentInstruction:1) also true
+        when "L" also OrientationIsNorth set OrientationIsWest to true
+        when "L" also OrientationIsWest  set OrientationIsSouth to true
+        when "L" also OrientationIsSouth set OrientationIsEast to true
+        when "L" also OrientationIsEast  set OrientationIsNorth to true
+        when "R" also OrientationIsNorth set OrientationIsEast to true
+        when "R" also OrientationIsEast  set OrientationIsSouth to true
+        when "R" also OrientationIsSouth set OrientationIsWest to true
+        when "R" also OrientationIsWest  set OrientationIsNorth to true
+        when "M" also OrientationIsNorth
+            if YPos < MaxHeight then compute CandidateY = YPos + 1
+            else if GridModeIsWrap then move zero to CandidateY
+            end-if
+        when "M" also OrientationIsSouth
+            if YPos > 0 then compute CandidateY = YPos - 1
+            else if GridModeIsWrap then move MaxHeight to CandidateY
+            end-if
+        when "M" also OrientationIsEast
+            if XPos < MaxWidth then compute CandidateX = XPos + 1
+            else if GridModeIsWrap then move zero to CandidateX
+            end-if
+        when "M" also OrientationIsWest
+            if XPos > 0 then compute CandidateX = XPos - 1
+            else if GridModeIsWrap then move MaxWidth to CandidateX
+            end-if
+        when other continue
+    end-evaluate
+
+    if MoveSequence(CurrentInstruction:1) equal to "M"
+        perform CheckObstacle thru CheckObstacle-Exit
+        if not MoveWasCollision
+            move CandidateX to XPos
+            move CandidateY to YPos
+        end-if
+    end-if.
+MoveOneInstruction-Exit.
+    exit.
+
+*> Refuse to step onto a cell that SetObstacles marked as blocked;
+*> report the collision instead of silently moving there.
+CheckObstacle.
+    move zero to LastMoveCollision
+    perform varying ObstacleIdx from 1 by 1 until ObstacleIdx is greater than NumberOfObstacles
+        if CandidateX equal to ObstacleX(ObstacleIdx) and CandidateY equal to ObstacleY(ObstacleIdx)
+            move 1 to LastMoveCollision
+        end-if
+    end-perform.
+CheckObstacle-Exit.
+    exit.
+
 end program MoveMarsRover.
 end program MarsRover.
