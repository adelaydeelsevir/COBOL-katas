@@ -0,0 +1,67 @@
+identification division.
+program-id. CalculateScoreFromScorecardTest.
+
+*> Regression coverage for CalculateScoreFromScorecard's two export
+*> layouts (the desk software's "|"/"||" card and the kiosk lane
+*> terminals' ","/";;" card) and its frame-token validation.
+
+environment division.
+configuration section.
+    repository.
+        function CalculateScoreFromScorecard
+        function all intrinsic.
+
+data division.
+working-storage section.
+    01 ScoreCard pic x(33) value spaces.
+    copy FrameResults replacing FrameResults by ReturnedFrameResults.
+    01 ExpectedValid pic 9 usage binary.
+    01 ReturnedValid pic 9 usage binary.
+    01 ExpectedBadFrame pic 99.
+    01 ReturnedBadFrame pic 99.
+    01 ExpectedTotal pic 999.
+    01 ReturnedTotal pic 999.
+
+procedure division.
+
+    *> Desk-format card, no strikes or spares.
+    move "1-|1-|1-|1-|1-|1-|1-|1-|1-|1-" to ScoreCard
+    move 1 to ExpectedValid
+    move zero to ExpectedBadFrame
+    move 10 to ExpectedTotal
+    move 1 to ReturnedValid
+    move function CalculateScoreFromScorecard(ScoreCard, ReturnedFrameResults, ReturnedValid, ReturnedBadFrame)
+        to ReturnedTotal
+    call "AssertEquals" using ReturnedValid, ExpectedValid, "Desk all-ones card is valid"
+    call "AssertEquals" using ReturnedTotal, ExpectedTotal, "Desk all-ones card totals 10"
+
+    *> Desk-format card, a perfect game with the two bonus balls.
+    move "X|X|X|X|X|X|X|X|X|X||XX" to ScoreCard
+    move 1 to ExpectedValid
+    move 300 to ExpectedTotal
+    move function CalculateScoreFromScorecard(ScoreCard, ReturnedFrameResults, ReturnedValid, ReturnedBadFrame)
+        to ReturnedTotal
+    call "AssertEquals" using ReturnedValid, ExpectedValid, "Desk perfect-game card is valid"
+    call "AssertEquals" using ReturnedTotal, ExpectedTotal, "Desk perfect-game card totals 300"
+
+    *> Kiosk-format card (comma frame delimiter), no strikes or spares.
+    move "3-,3-,3-,3-,3-,3-,3-,3-,3-,3-" to ScoreCard
+    move 1 to ExpectedValid
+    move 30 to ExpectedTotal
+    move function CalculateScoreFromScorecard(ScoreCard, ReturnedFrameResults, ReturnedValid, ReturnedBadFrame)
+        to ReturnedTotal
+    call "AssertEquals" using ReturnedValid, ExpectedValid, "Kiosk all-threes card is valid"
+    call "AssertEquals" using ReturnedTotal, ExpectedTotal, "Kiosk all-threes card totals 30"
+
+    *> Malformed frame: "88" is two digits that sum past 10 pins for
+    *> a non-spare frame, so the card must be rejected at frame 1.
+    move "88|1-|1-|1-|1-|1-|1-|1-|1-|1-" to ScoreCard
+    move zero to ExpectedValid
+    move 1 to ExpectedBadFrame
+    move function CalculateScoreFromScorecard(ScoreCard, ReturnedFrameResults, ReturnedValid, ReturnedBadFrame)
+        to ReturnedTotal
+    call "AssertEquals" using ReturnedValid, ExpectedValid, "Overpinned frame 1 is rejected"
+    call "AssertEquals" using ReturnedBadFrame, ExpectedBadFrame, "Overpinned frame is reported as frame 1"
+    .
+
+end program CalculateScoreFromScorecardTest.
