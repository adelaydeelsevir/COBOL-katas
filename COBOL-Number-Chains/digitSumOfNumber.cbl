@@ -0,0 +1,25 @@
+identification division.
+function-id. digitSumOfNumber.
+
+*> Companion to orderNumberByAscendingDigits/orderNumberByDescendingDigits:
+*> sums the individual digits of NumberIn, for the digit-sum chain
+*> variant computeNumberChainVariant can drive instead of the
+*> original descending-minus-ascending transform.
+
+data division.
+local-storage section.
+01 DigitPosition pic 99.
+
+linkage section.
+01 NumberIn pic 9(9).
+01 NumberOut pic 9(9).
+
+procedure division using NumberIn returning NumberOut.
+Main section.
+    move zero to NumberOut
+    perform varying DigitPosition from 1 by 1 until DigitPosition is greater than 9
+        add function numval(NumberIn(DigitPosition:1)) to NumberOut
+    end-perform
+    goback
+    .
+end function digitSumOfNumber.
