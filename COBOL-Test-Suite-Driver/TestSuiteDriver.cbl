@@ -0,0 +1,326 @@
+identification division.
+program-id. TestSuiteDriver.
+
+*> Consolidated runner for every kata's *Test.cbl suite. Each suite
+*> still lives and compiles entirely inside its own kata directory
+*> (this repo has no shared-library convention to hang a single
+*> linked test binary off of), so this driver reads the roster of
+*> suites from TestSuiteList.dat and, for each one, shells out via
+*> CALL "SYSTEM" to compile it fresh and run it, the same way a job
+*> step would invoke a compile-and-go procedure. A suite's pass/fail
+*> is judged from its shell exit code together with a scan of its
+*> captured console output for "fail" - the only thing every suite's
+*> own convention has in common: the Assert-based suites print
+*> PASS/FAIL per case, and RomanNumeralsTest (which predates
+*> AssertEquals/AssertNotEquals and still does its own inline
+*> comparisons) prints "failed" instead, so neither convention is
+*> disturbed.
+*>
+*> Suites run in roster order and stop at the first failure, the
+*> same as a job that abends partway through its steps. The next
+*> run resumes at that same suite instead of redoing everything
+*> from the top - TestSuiteCheckpoint.dat remembers where to pick
+*> up, the same way NextExhibitNumber.dat remembers a running
+*> counter between runs. A clean run of the whole roster resets the
+*> checkpoint back to the first suite.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+input-output section.
+file-control.
+    select TestSuiteList assign to "TestSuiteList.dat"
+        organization is line sequential
+        file status is TestSuiteListStatus.
+    select TestSuiteCheckpoint assign to "TestSuiteCheckpoint.dat"
+        organization is line sequential
+        file status is CheckpointFileStatus.
+    select TestSuiteRunLog assign to "TestSuiteRunLog.dat"
+        organization is line sequential.
+    select SuiteRcFile assign to "SuiteRunOutput.rc"
+        organization is line sequential
+        file status is SuiteRcFileStatus.
+    select SuiteFailCountFile assign to "SuiteRunOutput.failcount"
+        organization is line sequential
+        file status is SuiteFailCountFileStatus.
+
+data division.
+file section.
+    fd TestSuiteList.
+        01 TestSuiteRecord.
+            02 TSL-DisplayName  pic x(30).
+            02 TSL-Directory    pic x(30).
+            02 TSL-SourceFiles  pic x(220).
+            02 TSL-BinaryName   pic x(12).
+
+    fd TestSuiteCheckpoint.
+        01 CheckpointRecord pic 99.
+
+    fd TestSuiteRunLog.
+        01 RunLogLine pic x(160).
+
+    fd SuiteRcFile.
+        01 SuiteRcLine pic x(10).
+
+    fd SuiteFailCountFile.
+        01 SuiteFailCountLine pic x(10).
+
+working-storage section.
+    01 TestSuiteListStatus pic xx value spaces.
+        88 EndOfTestSuiteList value "10".
+    01 CheckpointFileStatus pic xx value spaces.
+        88 CheckpointFileNotFound value "35".
+    01 SuiteRcFileStatus pic xx value spaces.
+        88 SuiteRcFileNotFound value "35".
+    01 SuiteFailCountFileStatus pic xx value spaces.
+        88 SuiteFailCountFileNotFound value "35".
+
+    01 ResumeFromSuiteNumber pic 99 value 1.
+    01 CurrentSuiteNumber    pic 99 value zero.
+
+    01 RunAbortedSwitch pic x value "N".
+        88 RunAborted value "Y".
+
+    01 SuitesRun     pic 9(3) value zero.
+    01 SuitesPassed  pic 9(3) value zero.
+    01 SuitesFailed  pic 9(3) value zero.
+    01 SuitesSkipped pic 9(3) value zero.
+
+    01 SuiteReturnCode  pic s9(5) value zero.
+    01 SuiteFailCount   pic 9(5) value zero.
+
+    01 WS-BuildAndRunCommand pic x(600) value spaces.
+    01 WS-CountFailuresCommand pic x(200) value spaces.
+
+    copy BatchReturnCode.
+
+procedure division.
+
+0000-Mainline.
+    perform 1000-Initialize thru 1000-Exit
+    perform 2000-RunSuites thru 2000-Exit
+    perform 3000-WriteSummary thru 3000-Exit
+    perform 8000-SetReturnCode thru 8000-Exit
+    perform 9000-Terminate thru 9000-Exit
+    move BatchReturnCode to return-code
+    stop run.
+
+*>-----------------------------------------------------------------
+*> 1000 series - set up the roster, the binary staging area and
+*> figure out which suite this run should start from.
+*>-----------------------------------------------------------------
+1000-Initialize.
+    call "SYSTEM" using "mkdir -p _tests_bin"
+    perform 1100-ReadCheckpoint thru 1100-Exit
+    open input TestSuiteList
+    open output TestSuiteRunLog
+    move "Suite                           Result     Detail" to RunLogLine
+    write RunLogLine.
+1000-Exit.
+    exit.
+
+1100-ReadCheckpoint.
+    open input TestSuiteCheckpoint
+    if CheckpointFileNotFound
+        move 1 to ResumeFromSuiteNumber
+    else
+        read TestSuiteCheckpoint
+            at end move 1 to ResumeFromSuiteNumber
+            not at end move CheckpointRecord to ResumeFromSuiteNumber
+        end-read
+        close TestSuiteCheckpoint
+    end-if.
+1100-Exit.
+    exit.
+
+*>-----------------------------------------------------------------
+*> 2000 series - walk the roster, one suite at a time, stopping at
+*> the first failure.
+*>-----------------------------------------------------------------
+2000-RunSuites.
+    perform 2100-ReadSuite thru 2100-Exit
+    perform with test after until EndOfTestSuiteList or RunAborted
+        perform 2200-RunOneSuite thru 2200-Exit
+        if not RunAborted
+            perform 2100-ReadSuite thru 2100-Exit
+        end-if
+    end-perform.
+2000-Exit.
+    exit.
+
+2100-ReadSuite.
+    read TestSuiteList
+        at end set EndOfTestSuiteList to true
+    end-read.
+2100-Exit.
+    exit.
+
+2200-RunOneSuite.
+    if EndOfTestSuiteList
+        go to 2200-Exit
+    end-if
+
+    add 1 to CurrentSuiteNumber
+
+    if CurrentSuiteNumber < ResumeFromSuiteNumber
+        add 1 to SuitesSkipped
+        move spaces to RunLogLine
+        string
+            function trim(TSL-DisplayName) delimited by size
+            "   SKIPPED (already passed before restart)" delimited by size
+            into RunLogLine
+        end-string
+        write RunLogLine
+        go to 2200-Exit
+    end-if
+
+    perform 2300-BuildAndRunSuite thru 2300-Exit
+    perform 2400-CollectSuiteResult thru 2400-Exit
+    perform 2500-JudgeSuite thru 2500-Exit.
+2200-Exit.
+    exit.
+
+2300-BuildAndRunSuite.
+    move spaces to WS-BuildAndRunCommand
+    string
+        "cd " delimited by size
+        function trim(TSL-Directory) delimited by size
+        " && cobc -x -std=mf -free -I . " delimited by size
+        function trim(TSL-SourceFiles) delimited by size
+        " -o ../COBOL-Test-Suite-Driver/_tests_bin/" delimited by size
+        function trim(TSL-BinaryName) delimited by size
+        ".bin > ../COBOL-Test-Suite-Driver/SuiteRunOutput.log 2>&1" delimited by size
+        " && ../COBOL-Test-Suite-Driver/_tests_bin/" delimited by size
+        function trim(TSL-BinaryName) delimited by size
+        ".bin >> ../COBOL-Test-Suite-Driver/SuiteRunOutput.log 2>&1" delimited by size
+        "; echo $? > ../COBOL-Test-Suite-Driver/SuiteRunOutput.rc" delimited by size
+        into WS-BuildAndRunCommand
+    end-string
+    call "SYSTEM" using WS-BuildAndRunCommand.
+2300-Exit.
+    exit.
+
+2400-CollectSuiteResult.
+    move zero to SuiteReturnCode
+    move zero to SuiteFailCount
+
+    move spaces to WS-CountFailuresCommand
+    string
+        "grep -ci fail SuiteRunOutput.log > SuiteRunOutput.failcount"
+            delimited by size
+        into WS-CountFailuresCommand
+    end-string
+    call "SYSTEM" using WS-CountFailuresCommand
+
+    open input SuiteRcFile
+    if not SuiteRcFileNotFound
+        read SuiteRcFile
+            not at end move function numval(function trim(SuiteRcLine))
+                to SuiteReturnCode
+        end-read
+        close SuiteRcFile
+    end-if
+
+    open input SuiteFailCountFile
+    if not SuiteFailCountFileNotFound
+        read SuiteFailCountFile
+            not at end move function numval(function trim(SuiteFailCountLine))
+                to SuiteFailCount
+        end-read
+        close SuiteFailCountFile
+    end-if.
+2400-Exit.
+    exit.
+
+2500-JudgeSuite.
+    add 1 to SuitesRun
+    move spaces to RunLogLine
+
+    if SuiteReturnCode = zero and SuiteFailCount = zero
+        add 1 to SuitesPassed
+        string
+            function trim(TSL-DisplayName) delimited by size
+            "   PASS" delimited by size
+            into RunLogLine
+        end-string
+        display function trim(TSL-DisplayName) " - PASS" end-display
+    else
+        add 1 to SuitesFailed
+        set RunAborted to true
+        string
+            function trim(TSL-DisplayName) delimited by size
+            "   FAIL     exit=" delimited by size
+            SuiteReturnCode delimited by size
+            " failing-lines=" delimited by size
+            SuiteFailCount delimited by size
+            into RunLogLine
+        end-string
+        display function trim(TSL-DisplayName) " - FAILED, see SuiteRunOutput.log" end-display
+        perform 2600-WriteCheckpointAtFailure thru 2600-Exit
+    end-if
+    write RunLogLine.
+2500-Exit.
+    exit.
+
+2600-WriteCheckpointAtFailure.
+    open output TestSuiteCheckpoint
+    move CurrentSuiteNumber to CheckpointRecord
+    write CheckpointRecord
+    close TestSuiteCheckpoint.
+2600-Exit.
+    exit.
+
+*>-----------------------------------------------------------------
+*> 3000 series - final tally. A clean sweep of the whole roster
+*> resets the checkpoint so the next run starts at suite one again.
+*>-----------------------------------------------------------------
+3000-WriteSummary.
+    move spaces to RunLogLine
+    string
+        SuitesRun delimited by size
+        " run, " delimited by size
+        SuitesPassed delimited by size
+        " passed, " delimited by size
+        SuitesFailed delimited by size
+        " failed, " delimited by size
+        SuitesSkipped delimited by size
+        " skipped" delimited by size
+        into RunLogLine
+    end-string
+    write RunLogLine
+
+    if RunAborted
+        display "Run stopped at suite " CurrentSuiteNumber
+            " - rerun this driver to resume from there." end-display
+    else
+        display "All suites passed." end-display
+        open output TestSuiteCheckpoint
+        move 1 to CheckpointRecord
+        write CheckpointRecord
+        close TestSuiteCheckpoint
+    end-if.
+3000-Exit.
+    exit.
+
+8000-SetReturnCode.
+    if RunAborted
+        set BatchCompletedWithErrors to true
+    else
+        if SuitesSkipped is greater than zero
+            set BatchCompletedWithWarnings to true
+        else
+            set BatchCompletedNormally to true
+        end-if
+    end-if.
+8000-Exit.
+    exit.
+
+9000-Terminate.
+    close TestSuiteList
+    close TestSuiteRunLog.
+9000-Exit.
+    exit.
+
+end program TestSuiteDriver.
