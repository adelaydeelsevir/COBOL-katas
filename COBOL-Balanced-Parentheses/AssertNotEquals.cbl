@@ -0,0 +1,70 @@
+identification division.
+program-id. AssertNotEquals.
+
+*> Companion to AssertEquals - passes when ActualResult and
+*> ExpectedResult differ. Same byte-for-byte compare, same console
+*> display, same timestamped append to TestResultsLog.dat. See
+*> AssertEquals.cbl for the rationale; duplicated here rather than
+*> shared out since COBOL-... has no common-library convention and a
+*> *Test.cbl program always compiles everything it calls out of its
+*> own kata directory.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+input-output section.
+file-control.
+    select TestResultsLog assign to "TestResultsLog.dat"
+        organization is line sequential
+        file status is TestResultsLogStatus.
+
+data division.
+file section.
+    fd TestResultsLog.
+        01 TestResultsLogLine pic x(200).
+
+working-storage section.
+    01 TestResultsLogStatus pic xx value spaces.
+        88 TestResultsLogNotFound value "35".
+
+    01 AssertTimestamp pic x(26) value spaces.
+    01 AssertOutcome   pic x(4) value spaces.
+
+linkage section.
+    01 ActualResult   pic x any length.
+    01 ExpectedResult pic x any length.
+    01 AssertMessage  pic x any length.
+
+procedure division using ActualResult, ExpectedResult, AssertMessage.
+
+Main.
+    if ActualResult not equal to ExpectedResult
+        move "PASS" to AssertOutcome
+    else
+        move "FAIL" to AssertOutcome
+    end-if
+
+    display function trim(AssertOutcome) " " function trim(AssertMessage) end-display
+
+    move function current-date to AssertTimestamp
+    open extend TestResultsLog
+    if TestResultsLogNotFound
+        open output TestResultsLog
+    end-if
+    move spaces to TestResultsLogLine
+    string
+        AssertTimestamp(1:14) delimited by size
+        "  " delimited by size
+        AssertOutcome delimited by size
+        "  " delimited by size
+        function trim(AssertMessage) delimited by size
+        into TestResultsLogLine
+    end-string
+    write TestResultsLogLine
+    close TestResultsLog
+
+    goback.
+
+end program AssertNotEquals.
