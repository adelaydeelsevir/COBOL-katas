@@ -17,15 +17,23 @@ working-storage section.
         03 filler pic 9(9).
 01 filler pic 9 binary.
     88 chainIsRepeating value 1 when set to false is 0.
+01 MaxChainLength pic 99 value 99.
 
 linkage section.
 01 numberIn pic 9(9).
 01 numberOfChains pic 999.
 
+*> PreviousResultsTable only has room for 99 entries. A starting
+*> number whose chain hasn't repeated by the 99th iteration would
+*> walk PreviousResult past its declared bound, so the loop also
+*> stops there; numberOfChains comes back as 999 (a value no real
+*> chain length can reach) to flag the abort to the caller instead
+*> of running on past the table.
 procedure division using numberIn numberOfChains.
     set chainIsRepeating to false
 
-    perform with test after varying numberOfChains from 1 by 1 until chainIsRepeating
+    perform with test after varying numberOfChains from 1 by 1
+      until chainIsRepeating or numberOfChains is equal to MaxChainLength
         move orderNumberByAscendingDigits(numberIn) to numberOrderedAscending
         move orderNumberByDescendingDigits(numberIn) to numberOrderedDescending
         subtract numberOrderedAscending from numberOrderedDescending giving result
@@ -38,5 +46,10 @@ procedure division using numberIn numberOfChains.
         move result to numberIn
         move result to PreviousResult(numberOfChains)
     end-perform
+
+    if not chainIsRepeating
+        display "computeNumberChain: chain did not repeat within " MaxChainLength " steps - aborting"
+        move 999 to numberOfChains
+    end-if
     goback.
 end program computeNumberChain.
