@@ -14,17 +14,34 @@ environment division.
 configuration section.
     repository.
         function IsLeapYear
-        function DayOfWeek.
+        function DayOfWeek
+        function IsHoliday.
+
+input-output section.
+file-control.
+    select DateRangeParms assign to "FridayThe13Parms.dat"
+        organization is line sequential
+        file status is DateRangeParmsStatus.
 
 data division.
+file section.
+    fd DateRangeParms.
+        01 DateRangeParmRecord.
+            02 ParmStartDate pic 9(8).
+            02 filler        pic x value space.
+            02 ParmEndDate   pic 9(8).
+
 working-storage section.
 
+01 DateRangeParmsStatus pic xx value spaces.
+    88 DateRangeParmsFound value "00".
+
 01 CurrentDate.
     02 CurrentYear  pic 9999.
     02 CurrentMonth pic 99.
-        88 MonthIsFebruary value "02".
+        88 MonthIsFebruary value 02.
     02 CurrentDay   pic 99.
-        88 DayIsThirteenth value "13".
+        88 DayIsThirteenth value 13.
 
 01 StartDate.
     02 StartYear  pic 9999.
@@ -76,15 +93,26 @@ working-storage section.
 01 HighestNumberOfOccurances pic 999 value 0.
 
 01 TotalNumberOfDays pic 9(5) value zeroes.
+01 HolidaysExcluded  pic 9(5) value zeroes.
+01 TotalDaysExcludingHolidays pic 9(5) value zeroes.
+01 TotalDaysExcludingHolidaysFormatted pic ZZZ,ZZ9.
 
 01 DateFormatted pic 9999/99/99.
 01 TotalDaysFormatted pic ZZZ,ZZ9.
 
+01 NumberOfDecades pic 999 value zero.
+01 DecadeTable.
+    02 DecadeEntry occurs 1 to 300 times depending on NumberOfDecades
+            indexed by DecadeIdx.
+        03 DecadeStartYear pic 9999.
+        03 DecadeCount occurs 7 times pic 9999.
+01 FoundDecadeIndex pic 999 value zero.
+01 ThisDecadeStartYear pic 9999 value zero.
+
 procedure division.
 Main section.
 
-    move 18010101 to StartDate
-    accept EndDate from date yyyymmdd
+    perform 0100-LoadDateRangeParms thru 0100-Exit
     compute CurrentDayOfWeek = DayOfWeek(StartDate)
 
     perform varying CurrentYear from StartYear by 1 until CurrentYear > EndYear
@@ -104,6 +132,8 @@ Main section.
 
                 if DayIsThirteenth then
                     add 1 to CountOfTimesFallsOnThirteeth(CurrentDayOfWeek)
+                    perform 0200-FindOrAddDecade thru 0200-Exit
+                    add 1 to DecadeCount(FoundDecadeIndex, CurrentDayOfWeek)
                 end-if
 
                 if CurrentDayOfWeek is less than NumberOfDaysInWeek then
@@ -113,6 +143,9 @@ Main section.
                 end-if
 
                 add 1 to TotalNumberOfDays
+                if IsHoliday(CurrentDate) equal to 1
+                    add 1 to HolidaysExcluded
+                end-if
 
             end-perform
         end-perform
@@ -136,7 +169,57 @@ Main section.
     display "Therefore the 13th is most often a " DayName(DayThatMostFallsOnThirteen)
     move TotalNumberOfDays to TotalDaysFormatted
     display "Days processed " TotalDaysFormatted
+    compute TotalDaysExcludingHolidays = TotalNumberOfDays - HolidaysExcluded
+    move TotalDaysExcludingHolidays to TotalDaysExcludingHolidaysFormatted
+    display "Days processed excluding declared holidays " TotalDaysExcludingHolidaysFormatted
+
+    display space
+    display "Per-decade breakdown"
+    display "===================="
+    perform varying DecadeIdx from 1 by 1 until DecadeIdx is greater than NumberOfDecades
+        display "Decade starting " DecadeStartYear(DecadeIdx) ":"
+        perform with test after varying CurrentDayOfWeek from 1 by 1
+            until CurrentDayOfWeek equal to NumberOfDaysInWeek
+            display "    " DayName(CurrentDayOfWeek) " : " DecadeCount(DecadeIdx, CurrentDayOfWeek)
+        end-perform
+    end-perform
+
     stop run
     .
 
+0100-LoadDateRangeParms.
+    move 18010101 to StartDate
+    accept EndDate from date yyyymmdd
+
+    open input DateRangeParms
+    if DateRangeParmsFound
+        read DateRangeParms
+            at end continue
+            not at end
+                move ParmStartDate to StartDate
+                move ParmEndDate to EndDate
+        end-read
+        close DateRangeParms
+    end-if.
+0100-Exit.
+    exit.
+
+0200-FindOrAddDecade.
+    compute ThisDecadeStartYear = function integer-part(CurrentYear / 10) * 10
+
+    move zero to FoundDecadeIndex
+    perform varying DecadeIdx from 1 by 1 until DecadeIdx is greater than NumberOfDecades
+        if DecadeStartYear(DecadeIdx) equal to ThisDecadeStartYear
+            move DecadeIdx to FoundDecadeIndex
+        end-if
+    end-perform
+
+    if FoundDecadeIndex equal to zero
+        add 1 to NumberOfDecades
+        move NumberOfDecades to FoundDecadeIndex
+        move ThisDecadeStartYear to DecadeStartYear(FoundDecadeIndex)
+    end-if.
+0200-Exit.
+    exit.
+
 end program FridayThe13.
