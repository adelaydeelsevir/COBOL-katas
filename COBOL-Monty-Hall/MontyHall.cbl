@@ -1,51 +1,200 @@
 identification division.
 program-id. MontyHall.
 
+environment division.
+input-output section.
+file-control.
+    select MontyHallParms assign to "MontyHallParms.dat"
+        organization is line sequential
+        file status is MontyHallParmsStatus.
+    select MontyHallResults assign to "MontyHallResults.dat"
+        organization is line sequential
+        file status is MontyHallResultsStatus.
+
 data division.
+file section.
+    fd MontyHallParms.
+        01 MontyHallParmRecord.
+            02 ParmNumberOfRounds pic 9(6).
+            02 filler             pic x value space.
+            02 ParmNumberOfDoors  pic 99.
+            02 filler             pic x value space.
+            02 ParmFixedSeed      pic 9(4).
+
+    fd MontyHallResults.
+        01 MontyHallResultLine pic x(60).
+
 working-storage section.
 
+    01 MontyHallParmsStatus pic xx value spaces.
+        88 MontyHallParmsFound value "00".
+    01 MontyHallResultsStatus pic xx value spaces.
+        88 MontyHallResultsFound value "00".
+
     01 CurrentTime.
         02 filler   pic 9(4).
         02 Seed     pic 9(4).
 
-    01 DoorThatHasCar pic 9.
-    01 DoorPlayerChooses pic 9.
+    01 NumberOfDoors pic 99 value 3.
+    01 DoorThatHasCar pic 99.
+    01 DoorPlayerChooses pic 99.
+    01 RandomSwapDoor pic 99.
+    01 RawSwapPick pic s999.
 
-    01 Round pic 9(4).
-    01 NumberOfRoundsToPlay constant 1000.
-    01 WinsWhenNotSwapping pic 9(3) value zero.
-    01 WinsWhenSwapping pic 9(3) value zero.
+    01 Round pic 9(6).
+    01 NumberOfRoundsToPlay pic 9(6) value 1000.
+    01 WinsWhenNotSwapping pic 9(6) value zero.
+    01 WinsWhenSwapping pic 9(6) value zero.
+    01 WinsWhenSwappingRandom pic 9(6) value zero.
+
+    01 RoundWonNotSwapping pic x value "N".
+        88 RoundWasWonNotSwapping value "Y".
+    01 RoundWonSwapping pic x value "N".
+        88 RoundWasWonSwapping value "Y".
+    01 RoundWonSwappingRandom pic x value "N".
+        88 RoundWasWonSwappingRandom value "Y".
+
+    01 ResultLineFields.
+        02 RF-Round        pic 9(6).
+        02 filler          pic x value space.
+        02 RF-DoorWithCar  pic 99.
+        02 filler          pic x value space.
+        02 RF-DoorChosen   pic 99.
+        02 filler          pic x value space.
+        02 RF-StaySituation pic x(3).
+        02 filler          pic x value space.
+        02 RF-SwapSituation pic x(3).
+        02 filler          pic x value space.
+        02 RF-RandomSwapSituation pic x(3).
+
+    copy BatchReturnCode.
 
 procedure division.
+Main section.
+
+    perform 0100-LoadParms thru 0100-Exit
+    perform 0200-SeedGenerator thru 0200-Exit
 
-    accept CurrentTime from time
-    compute DoorThatHasCar = function random(Seed)
-    compute DoorThatHasCar = (function random * 3) + 1
+    open output MontyHallResults
 
     perform with test after varying Round from 1 by 1 until Round equal to NumberOfRoundsToPlay
-        compute DoorPlayerChooses = (function random * 3) + 1
-        if DoorThatHasCar equal to DoorPlayerChooses then
-            add 1 to WinsWhenNotSwapping
-        else
-            add 1 to WinsWhenSwapping
-        end-if
+        perform 0300-PlayRound thru 0300-Exit
+        perform 0400-WriteResultLine thru 0400-Exit
     end-perform
 
+    close MontyHallResults
+
     display "Results"
     display "-------"
-    display "After playing " Round " rounds ..."
-    display "Times correct door selected after swapping:   " WinsWhenSwapping
-    display "Times correct door selected without swapping: " WinsWhenNotSwapping
+    display "After playing " Round " rounds, with " NumberOfDoors " doors ..."
+    display "Times correct door selected without swapping:            " WinsWhenNotSwapping
+    display "Times correct door selected swapping to the host's door: " WinsWhenSwapping
+    display "Times correct door selected swapping to a random door:   " WinsWhenSwappingRandom
     display spaces
     if WinsWhenNotSwapping greater than WinsWhenSwapping then
         display "Conclusion is that it's better not to swap."
         display "  Which doesn't make much sense, but hey!"
     else
-        display "Conclusion is that it's better to swap."
+        display "Conclusion is that it's better to swap to the door the host leaves you."
         display "  This makes sense as the probability in the first round of getting"
-        display "  the correct door is 1/3; whereas in the second, it's 1/2."
+        display "  the correct door is 1/" NumberOfDoors "; whereas after the host's help, it's"
+        display "  much higher. Swapping to a random other door instead throws that"
+        display "  extra information away, so it wins about as often as not swapping."
     end-if
 
+    perform 0500-SetReturnCode thru 0500-Exit
+    move BatchReturnCode to return-code
     stop run.
 
+0100-LoadParms.
+    move 1000 to NumberOfRoundsToPlay
+    move 3 to NumberOfDoors
+    move zero to ParmFixedSeed
+
+    open input MontyHallParms
+    if MontyHallParmsFound
+        read MontyHallParms
+            at end continue
+            not at end
+                if ParmNumberOfRounds is greater than zero
+                    move ParmNumberOfRounds to NumberOfRoundsToPlay
+                end-if
+                if ParmNumberOfDoors is greater than 2
+                    move ParmNumberOfDoors to NumberOfDoors
+                end-if
+        end-read
+        close MontyHallParms
+    end-if.
+0100-Exit.
+    exit.
+
+0200-SeedGenerator.
+    if ParmFixedSeed is greater than zero
+        move ParmFixedSeed to Seed
+    else
+        accept CurrentTime from time
+    end-if
+    compute DoorThatHasCar = function random(Seed).
+0200-Exit.
+    exit.
+
+0300-PlayRound.
+    compute DoorThatHasCar = (function random * NumberOfDoors) + 1
+    compute DoorPlayerChooses = (function random * NumberOfDoors) + 1
+
+    compute RawSwapPick = (function random * (NumberOfDoors - 1)) + 1
+    if RawSwapPick is greater than or equal to DoorPlayerChooses
+        add 1 to RawSwapPick
+    end-if
+    move RawSwapPick to RandomSwapDoor
+
+    move "N" to RoundWonNotSwapping
+    move "N" to RoundWonSwapping
+    move "N" to RoundWonSwappingRandom
+
+    if DoorThatHasCar equal to DoorPlayerChooses then
+        add 1 to WinsWhenNotSwapping
+        move "Y" to RoundWonNotSwapping
+    else
+        add 1 to WinsWhenSwapping
+        move "Y" to RoundWonSwapping
+    end-if
+
+    if DoorThatHasCar equal to RandomSwapDoor then
+        add 1 to WinsWhenSwappingRandom
+        move "Y" to RoundWonSwappingRandom
+    end-if.
+0300-Exit.
+    exit.
+
+0400-WriteResultLine.
+    move Round to RF-Round
+    move DoorThatHasCar to RF-DoorWithCar
+    move DoorPlayerChooses to RF-DoorChosen
+    if RoundWasWonNotSwapping
+        move "WIN" to RF-StaySituation
+    else
+        move "los" to RF-StaySituation
+    end-if
+    if RoundWasWonSwapping
+        move "WIN" to RF-SwapSituation
+    else
+        move "los" to RF-SwapSituation
+    end-if
+    if RoundWasWonSwappingRandom
+        move "WIN" to RF-RandomSwapSituation
+    else
+        move "los" to RF-RandomSwapSituation
+    end-if
+
+    move ResultLineFields to MontyHallResultLine
+    write MontyHallResultLine.
+0400-Exit.
+    exit.
+
+0500-SetReturnCode.
+    set BatchCompletedNormally to true.
+0500-Exit.
+    exit.
+
 end program MontyHall.
