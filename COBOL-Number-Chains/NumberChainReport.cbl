@@ -0,0 +1,157 @@
+identification division.
+program-id. NumberChainReport.
+
+*> Batch driver for computeNumberChain: reads a file of starting
+*> numbers (one per line) and reports the chain length and full
+*> chain path for each, instead of the starting numbers having to be
+*> hand-edited into Main.cbl's literals for every new batch we want
+*> to try. Drives computeNumberChainVariant in its default "D" mode
+*> (the original descending-minus-ascending transform) so the report
+*> can also print every intermediate result, not just the count.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic
+        function computeNumberChainVariant
+        function reverseNumber.
+
+input-output section.
+file-control.
+    select StartingNumbers assign to "StartingNumbers.dat"
+        organization is line sequential
+        file status is StartingNumbersStatus.
+    select ChainSummary assign to "ChainSummary.dat"
+        organization is line sequential.
+
+data division.
+file section.
+    fd StartingNumbers.
+        01 StartingNumberLine pic x(9).
+
+    fd ChainSummary.
+        01 SummaryLine pic x(60).
+
+working-storage section.
+    01 StartingNumbersStatus pic xx value spaces.
+        88 EndOfStartingNumbers value "10".
+
+    01 NumberToCompute pic 9(9) value zero.
+    01 OrderingMode pic x(1) value "D".
+    01 NumberOfChains pic 999 value zero.
+        88 ChainDidNotRepeat value 999.
+    01 ChainPath.
+        02 ChainPathStep occurs 1 to 99 times depending on NumberOfChains.
+            03 filler pic 9(9).
+    01 PathIdx pic 99 value zero.
+    01 ReversedNumber pic 9(9) value zero.
+    01 ChainsThatDidNotRepeat pic 9(5) value zero.
+
+*> reverseNumber's linkage items are pic 9(18), wider than
+*> NumberToCompute, so the call goes through these same-width staging
+*> fields rather than passing NumberToCompute directly - a BY
+*> REFERENCE call expects storage at least as wide as the callee's
+*> linkage item, and passing a narrower field directly would read
+*> past its end.
+    01 NumberToComputeWide pic 9(18) value zero.
+    01 ReversedNumberWide  pic 9(18) value zero.
+
+    copy BatchReturnCode.
+
+procedure division.
+
+0000-Mainline.
+    perform 1000-Initialize thru 1000-Exit
+    perform 2000-ProcessStartingNumbers thru 2000-Exit
+    perform 8000-SetReturnCode thru 8000-Exit
+    perform 9000-Terminate thru 9000-Exit
+    move BatchReturnCode to return-code
+    stop run.
+
+1000-Initialize.
+    open input StartingNumbers
+    open output ChainSummary
+    move "Starting Number      Chain Length" to SummaryLine
+    write SummaryLine.
+1000-Exit.
+    exit.
+
+2000-ProcessStartingNumbers.
+    perform 2100-ReadStartingNumber thru 2100-Exit
+    perform with test after until EndOfStartingNumbers
+        perform 2200-ReportOneChain thru 2200-Exit
+        perform 2100-ReadStartingNumber thru 2100-Exit
+    end-perform.
+2000-Exit.
+    exit.
+
+2100-ReadStartingNumber.
+    read StartingNumbers
+        at end set EndOfStartingNumbers to true
+    end-read.
+2100-Exit.
+    exit.
+
+2200-ReportOneChain.
+    if EndOfStartingNumbers
+        go to 2200-Exit
+    end-if
+
+    move StartingNumberLine to NumberToCompute
+    move NumberToCompute to NumberToComputeWide
+    move reverseNumber(NumberToComputeWide) to ReversedNumberWide
+    move ReversedNumberWide to ReversedNumber
+    call "computeNumberChainVariant" using NumberToCompute, OrderingMode, NumberOfChains, ChainPath
+
+    move spaces to SummaryLine
+    if ChainDidNotRepeat
+        add 1 to ChainsThatDidNotRepeat
+        string
+            NumberToCompute delimited by size
+            "          did not repeat within the table limit" delimited by size
+            into SummaryLine
+        end-string
+        write SummaryLine
+    else
+        string
+            NumberToCompute delimited by size
+            "          " delimited by size
+            NumberOfChains delimited by size
+            "   (reversed: " delimited by size
+            ReversedNumber delimited by size
+            ")" delimited by size
+            into SummaryLine
+        end-string
+        write SummaryLine
+
+        perform varying PathIdx from 1 by 1 until PathIdx is greater than NumberOfChains
+            move spaces to SummaryLine
+            string
+                "    step " delimited by size
+                PathIdx delimited by size
+                ": " delimited by size
+                ChainPathStep(PathIdx) delimited by size
+                into SummaryLine
+            end-string
+            write SummaryLine
+        end-perform
+    end-if.
+2200-Exit.
+    exit.
+
+8000-SetReturnCode.
+    if ChainsThatDidNotRepeat is greater than zero
+        set BatchCompletedWithWarnings to true
+    else
+        set BatchCompletedNormally to true
+    end-if.
+8000-Exit.
+    exit.
+
+9000-Terminate.
+    close StartingNumbers
+    close ChainSummary.
+9000-Exit.
+    exit.
+
+end program NumberChainReport.
