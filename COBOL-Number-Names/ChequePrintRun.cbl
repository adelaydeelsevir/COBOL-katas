@@ -0,0 +1,168 @@
+identification division.
+program-id. ChequePrintRun.
+
+*> Batch cheque-printing run: reads a disbursements file of payee and
+*> numeral amount, calls AmountInWords for the spelled-out amount that
+*> goes on the cheque, and only releases a cheque image to the print
+*> file once the numeral amount has been reconciled against a
+*> separately keyed manual amount - the same two-clerk agreement
+*> check a cheque run does before a cheque goes out the door.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic
+        function AmountInWords.
+
+input-output section.
+file-control.
+    select Disbursements assign to "Disbursements.dat"
+        organization is line sequential.
+    select ChequePrintFile assign to "ChequePrintFile.dat"
+        organization is line sequential.
+
+data division.
+file section.
+    fd Disbursements.
+        01 DisbursementRecord.
+            02 D-Payee  pic x(20).
+                88 EndOfDisbursements value high-values.
+            02 filler   pic x value space.
+            02 D-Sign   pic x value "+".
+            02 D-Amount pic 9(10)v99.
+            02 filler         pic x value space.
+            02 D-ManualSign   pic x value "+".
+            02 D-ManualAmount pic 9(10)v99.
+
+    fd ChequePrintFile.
+        01 ChequeLine pic x(132).
+
+working-storage section.
+    01 SignedAmount       pic s9(10)v99 value zero.
+    01 ManualSignedAmount pic s9(10)v99 value zero.
+    01 NumeralEdited      pic z(9)9.99 value zero.
+    01 NumeralForPrint    pic x(15) value spaces.
+    01 WordsAmount        pic x(255) value spaces.
+    01 AmountIsReconciled pic 9 value zero usage binary.
+        88 AmountAgrees value 1.
+    01 ChequeReleased pic 999 value zero.
+    01 ChequeHeld     pic 999 value zero.
+
+    copy BatchReturnCode.
+
+procedure division.
+
+0000-Mainline.
+    perform 1000-Initialize thru 1000-Exit
+    perform 2000-ProcessDisbursements thru 2000-Exit
+    perform 8000-SetReturnCode thru 8000-Exit
+    perform 9000-Terminate thru 9000-Exit
+    move BatchReturnCode to return-code
+    stop run.
+
+1000-Initialize.
+    open input Disbursements
+    open output ChequePrintFile
+
+    move "Payee                 Numeral        Words                                          Status" to ChequeLine
+    write ChequeLine.
+1000-Exit.
+    exit.
+
+2000-ProcessDisbursements.
+    perform 2100-ReadDisbursement thru 2100-Exit
+    perform with test after until EndOfDisbursements
+        perform 2200-PrintOneCheque thru 2200-Exit
+        perform 2100-ReadDisbursement thru 2100-Exit
+    end-perform.
+2000-Exit.
+    exit.
+
+2100-ReadDisbursement.
+    read Disbursements
+        at end set EndOfDisbursements to true
+    end-read.
+2100-Exit.
+    exit.
+
+2200-PrintOneCheque.
+    if EndOfDisbursements
+        go to 2200-Exit
+    end-if
+
+    compute SignedAmount = D-Amount
+    if D-Sign equal to "-"
+        compute SignedAmount = SignedAmount * -1
+    end-if
+
+    move AmountInWords(SignedAmount) to WordsAmount
+
+    compute ManualSignedAmount = D-ManualAmount
+    if D-ManualSign equal to "-"
+        compute ManualSignedAmount = ManualSignedAmount * -1
+    end-if
+
+    if ManualSignedAmount equal to SignedAmount
+        move 1 to AmountIsReconciled
+    else
+        move zero to AmountIsReconciled
+    end-if
+
+    move D-Amount to NumeralEdited
+    move spaces to NumeralForPrint
+    string D-Sign delimited by size function trim(NumeralEdited) delimited by size into NumeralForPrint
+
+    move spaces to ChequeLine
+    if AmountAgrees
+        add 1 to ChequeReleased
+        string
+            D-Payee delimited by size
+            " " delimited by size
+            NumeralForPrint delimited by size
+            "  " delimited by size
+            function trim(WordsAmount) delimited by size
+            "   RELEASED" delimited by size
+            into ChequeLine
+        end-string
+    else
+        add 1 to ChequeHeld
+        string
+            D-Payee delimited by size
+            " " delimited by size
+            NumeralForPrint delimited by size
+            "  " delimited by size
+            function trim(WordsAmount) delimited by size
+            "   HELD - REVIEW" delimited by size
+            into ChequeLine
+        end-string
+    end-if
+    write ChequeLine.
+2200-Exit.
+    exit.
+
+8000-SetReturnCode.
+    if ChequeHeld is greater than zero
+        set BatchCompletedWithWarnings to true
+    else
+        set BatchCompletedNormally to true
+    end-if.
+8000-Exit.
+    exit.
+
+9000-Terminate.
+    move spaces to ChequeLine
+    string
+        "Cheques released: " delimited by size
+        ChequeReleased delimited by size
+        "   Held for review: " delimited by size
+        ChequeHeld delimited by size
+        into ChequeLine
+    end-string
+    write ChequeLine
+
+    close Disbursements
+    close ChequePrintFile.
+9000-Exit.
+    exit.
+
+end program ChequePrintRun.
