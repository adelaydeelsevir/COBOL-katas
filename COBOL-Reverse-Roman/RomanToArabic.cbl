@@ -4,18 +4,37 @@ function-id. RomanToArabic.
 environment division.
 configuration section.
     special-names.
-        class RomanNumeral is "I", "V", "X", "L", "C", "D", "M".
+        class RomanNumeral is "I", "V", "X", "L", "C", "D", "M"
+        class NonRepeatableNumeral is "V", "L", "D".
+
+*> ArabicNumber/RomanNumber were widened to match ArabicToRoman's
+*> widened range, so numerals above 9999 (repeated "M" characters)
+*> round-trip back through this function too.
 
 data division.
 local-storage section.
-01 CharacterPosition pic 99 value 1.
+01 CharacterPosition pic 999 value 1.
 01 CurrentCharacter pic a value space.
 01 PreviousCharacter pic a value space.
 01 NextCharacter pic a value space.
 
+*> Canonical-form tracking: a legal numeral never repeats V/L/D at
+*> all, never repeats I/X/C more than three times running, and only
+*> ever places a smaller-valued symbol before a larger one when it's
+*> one of the six subtractive pairs IV/IX/XL/XC/CD/CM. "IIII" and
+*> "VV" are the two cases called out for rejection; this also rejects
+*> the wider family of malformed strings those two examples stand in
+*> for (e.g. "IC", "VX", "LL").
+01 ConsecutiveCount pic 99 value zero.
+01 VCount pic 9 value zero.
+01 LCount pic 9 value zero.
+01 DCount pic 9 value zero.
+01 CurrentNumeralValue pic 9(4) value zero.
+01 NextNumeralValue pic 9(4) value zero.
+
 linkage section.
-01 ArabicNumber pic 9(4) value zero.
-01 RomanNumber pic x(40) value spaces.
+01 ArabicNumber pic 9(5) value zero.
+01 RomanNumber pic x(120) value spaces.
 
 procedure division using RomanNumber returning ArabicNumber.
 
@@ -29,6 +48,63 @@ procedure division using RomanNumber returning ArabicNumber.
             goback
         end-if
 
+        if CurrentCharacter equals PreviousCharacter
+            add 1 to ConsecutiveCount
+        else
+            move 1 to ConsecutiveCount
+        end-if
+
+        if CurrentCharacter is NonRepeatableNumeral
+            evaluate CurrentCharacter
+                when "V" add 1 to VCount
+                when "L" add 1 to LCount
+                when "D" add 1 to DCount
+            end-evaluate
+            if VCount > 1 or LCount > 1 or DCount > 1 then
+                move 0 to ArabicNumber
+                goback
+            end-if
+        else
+            *> "M" has no higher symbol to subtract from, so this
+            *> repo's own ArabicToRoman represents any thousands
+            *> count as that many consecutive M's - no cap here.
+            if CurrentCharacter not equal to "M" and ConsecutiveCount > 3 then
+                move 0 to ArabicNumber
+                goback
+            end-if
+        end-if
+
+        evaluate CurrentCharacter
+            when "I" move 1 to CurrentNumeralValue
+            when "V" move 5 to CurrentNumeralValue
+            when "X" move 10 to CurrentNumeralValue
+            when "L" move 50 to CurrentNumeralValue
+            when "C" move 100 to CurrentNumeralValue
+            when "D" move 500 to CurrentNumeralValue
+            when "M" move 1000 to CurrentNumeralValue
+        end-evaluate
+        evaluate NextCharacter
+            when "I" move 1 to NextNumeralValue
+            when "V" move 5 to NextNumeralValue
+            when "X" move 10 to NextNumeralValue
+            when "L" move 50 to NextNumeralValue
+            when "C" move 100 to NextNumeralValue
+            when "D" move 500 to NextNumeralValue
+            when "M" move 1000 to NextNumeralValue
+            when other move zero to NextNumeralValue
+        end-evaluate
+
+        if CurrentNumeralValue < NextNumeralValue
+            if (CurrentCharacter not equal to "I" and CurrentCharacter not equal to "X"
+                    and CurrentCharacter not equal to "C")
+                or (NextNumeralValue not equal to CurrentNumeralValue * 5
+                    and NextNumeralValue not equal to CurrentNumeralValue * 10)
+                or PreviousCharacter equals CurrentCharacter
+                move 0 to ArabicNumber
+                goback
+            end-if
+        end-if
+
         if CurrentCharacter equals "M" and PreviousCharacter not equal to "C"
             add 1000 to ArabicNumber
         end-if
