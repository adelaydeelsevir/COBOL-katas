@@ -0,0 +1,8 @@
+01 GridDimensions.
+    02 MaxWidth  pic 99 value zero.
+    02 filler    pic x value space.
+    02 MaxHeight pic 99 value zero.
+    02 filler    pic x value space.
+    02 GridMode  pic x value "C".
+        88 GridModeIsClamp value "C", " ".
+        88 GridModeIsWrap  value "W".
