@@ -0,0 +1,143 @@
+identification division.
+program-id. BalancedTextFileValidator.
+
+*> Batch wrapper around ParenthesesAreBalancedDetail for validating a
+*> whole text or JCL file instead of one string at a time: reads
+*> SourceLines.dat a line at a time, checks the brackets on each line,
+*> and logs which lines are unbalanced and at what character position,
+*> so a generated program or job stream can be swept for mismatched
+*> brackets in one pass instead of eyeballing every line by hand.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic
+        function TextLineBracketsAreBalanced.
+
+input-output section.
+file-control.
+    select SourceLines assign to "SourceLines.dat"
+        organization is line sequential
+        file status is SourceLinesStatus.
+    select BalanceCheckLog assign to "BalanceCheckLog.dat"
+        organization is line sequential.
+
+data division.
+file section.
+    fd SourceLines.
+        01 SourceLine pic x(80).
+
+    fd BalanceCheckLog.
+        01 LogLine pic x(100).
+
+working-storage section.
+    01 SourceLinesStatus pic xx value spaces.
+        88 EndOfSourceLines value "10".
+
+    01 LineNumber     pic 9(5) value zero.
+    01 FailurePosition pic 9(4) value zero.
+    01 LineBalancedFlag pic 9 usage binary value zero.
+
+    01 LinesRead       pic 9(5) value zero.
+    01 LinesUnbalanced pic 9(5) value zero.
+
+    copy BatchReturnCode.
+
+procedure division.
+
+0000-Mainline.
+    perform 1000-Initialize thru 1000-Exit
+    perform 2000-ProcessLines thru 2000-Exit
+    perform 3000-WriteSummary thru 3000-Exit
+    perform 8000-SetReturnCode thru 8000-Exit
+    perform 9000-Terminate thru 9000-Exit
+    move BatchReturnCode to return-code
+    stop run.
+
+1000-Initialize.
+    open input SourceLines
+    open output BalanceCheckLog
+    move "Line   Result    Position  Text" to LogLine
+    write LogLine.
+1000-Exit.
+    exit.
+
+2000-ProcessLines.
+    perform 2100-ReadLine thru 2100-Exit
+    perform with test after until EndOfSourceLines
+        perform 2200-CheckOneLine thru 2200-Exit
+        perform 2100-ReadLine thru 2100-Exit
+    end-perform.
+2000-Exit.
+    exit.
+
+2100-ReadLine.
+    read SourceLines
+        at end set EndOfSourceLines to true
+    end-read.
+2100-Exit.
+    exit.
+
+2200-CheckOneLine.
+    if EndOfSourceLines
+        go to 2200-Exit
+    end-if
+
+    add 1 to LineNumber
+    add 1 to LinesRead
+
+    move TextLineBracketsAreBalanced(SourceLine, FailurePosition)
+        to LineBalancedFlag
+
+    move spaces to LogLine
+    if LineBalancedFlag equal to 1
+        string
+            LineNumber delimited by size
+            "   OK        -         " delimited by size
+            function trim(SourceLine) delimited by size
+            into LogLine
+        end-string
+    else
+        add 1 to LinesUnbalanced
+        string
+            LineNumber delimited by size
+            "   UNBALANCED " delimited by size
+            FailurePosition delimited by size
+            "        " delimited by size
+            function trim(SourceLine) delimited by size
+            into LogLine
+        end-string
+    end-if
+    write LogLine.
+2200-Exit.
+    exit.
+
+3000-WriteSummary.
+    move spaces to LogLine
+    string
+        LinesRead delimited by size
+        " lines read, " delimited by size
+        LinesUnbalanced delimited by size
+        " unbalanced" delimited by size
+        into LogLine
+    end-string
+    write LogLine.
+3000-Exit.
+    exit.
+
+8000-SetReturnCode.
+    if LinesUnbalanced is greater than zero
+        set BatchCompletedWithWarnings to true
+    else
+        set BatchCompletedNormally to true
+    end-if.
+8000-Exit.
+    exit.
+
+9000-Terminate.
+    close SourceLines
+    close BalanceCheckLog.
+9000-Exit.
+    exit.
+
+end program BalancedTextFileValidator.
