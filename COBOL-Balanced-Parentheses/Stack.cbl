@@ -0,0 +1,95 @@
+identification division.
+program-id. Stack.
+
+*> Small bounded LIFO service shared by the bracket-balance checks in
+*> this kata. Holds character positions (the only thing the callers
+*> here need to stack up) up to MaxStackDepth entries and reports
+*> overflow/underflow through StackStatus instead of silently losing
+*> data, so a caller pushing past the limit or popping an empty stack
+*> finds out about it rather than reading back garbage. StackEntry and
+*> StackValue are pic 9(4) so a pushed position can run out to 9999
+*> characters, matching the callers that scan whole text/JCL lines
+*> rather than just short bracket expressions.
+*>
+*> Verbs (passed by content in StackVerb): "Push", "Pop", "Peek".
+*> Push takes StackValue as input; Pop and Peek return the top entry
+*> in StackValue without disturbing it on Peek. This is a persistent
+*> working-storage table, not a fresh one per call, so a caller
+*> starting a new string to check must explicitly call with verb
+*> "Rset" first to clear out whatever an earlier call chain left
+*> behind.
+
+environment division.
+configuration section.
+    special-names.
+        class ValidStackVerb is "Push", "Pop ", "Peek", "Rset".
+
+data division.
+working-storage section.
+    01 MaxStackDepth    pic 99 value 99.
+    01 StackPointer     pic 99 value zero.
+    01 StackTable.
+        02 StackEntry occurs 99 times pic 9(4).
+
+linkage section.
+    01 StackVerb   pic x(4).
+        88 StackVerbIsPush  value "Push".
+        88 StackVerbIsPop   value "Pop ".
+        88 StackVerbIsPeek  value "Peek".
+        88 StackVerbIsReset value "Rset".
+    01 StackValue  pic 9(4).
+    01 StackStatus pic 9.
+        88 StackStatusIsOK        value 0.
+        88 StackStatusIsOverflow  value 1.
+        88 StackStatusIsUnderflow value 2.
+
+procedure division using StackVerb StackValue StackStatus.
+
+0000-Mainline.
+    move zero to StackStatus
+
+    evaluate true
+        when StackVerbIsPush
+            perform 1000-Push thru 1000-Exit
+        when StackVerbIsPop
+            perform 2000-Pop thru 2000-Exit
+        when StackVerbIsPeek
+            perform 3000-Peek thru 3000-Exit
+        when StackVerbIsReset
+            move zero to StackPointer
+    end-evaluate
+
+    goback.
+
+1000-Push.
+    if StackPointer is greater than or equal to MaxStackDepth
+        move 1 to StackStatus
+    else
+        add 1 to StackPointer
+        move StackValue to StackEntry(StackPointer)
+    end-if.
+1000-Exit.
+    exit.
+
+2000-Pop.
+    if StackPointer is equal to zero
+        move 2 to StackStatus
+        move zero to StackValue
+    else
+        move StackEntry(StackPointer) to StackValue
+        subtract 1 from StackPointer
+    end-if.
+2000-Exit.
+    exit.
+
+3000-Peek.
+    if StackPointer is equal to zero
+        move 2 to StackStatus
+        move zero to StackValue
+    else
+        move StackEntry(StackPointer) to StackValue
+    end-if.
+3000-Exit.
+    exit.
+
+end program Stack.
