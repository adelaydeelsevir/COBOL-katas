@@ -33,7 +33,7 @@ configuration section.
 
 data division.
 working-storage section.
-01 ArabicNumber pic 9(4) value zero.
+01 ArabicNumber pic 9(5) value zero.
 01 ExpectedResult pic x(40) value spaces.
 01 ReturnedResult pic x(40) value spaces.
 01 CurrentTest pic 99 value 1.
