@@ -0,0 +1,71 @@
+identification division.
+function-id. IsHoliday.
+
+*> Shared holiday-calendar lookup: reads HolidayCalendar.dat (one
+*> declared holiday date per line, pic 9(8)) and reports whether
+*> CheckDate is on it. Used both by FridayThe13's day-counting loop
+*> and by NextBusinessDay/AddBusinessDays in DateUtility, so a single
+*> holiday file drives every "business days only" calculation. A
+*> missing calendar file simply means no holidays are declared.
+
+environment division.
+    configuration section.
+        repository.
+        function all intrinsic.
+
+input-output section.
+file-control.
+    select HolidayCalendar assign to "HolidayCalendar.dat"
+        organization is line sequential
+        file status is HolidayCalendarStatus.
+
+data division.
+    file section.
+    fd HolidayCalendar.
+        01 HolidayCalendarRecord.
+            02 HolidayDateText pic x(8).
+                88 EndOfHolidayCalendar value high-values.
+            02 HolidayDate redefines HolidayDateText pic 9(8).
+
+    local-storage section.
+        01 HolidayCalendarStatus pic xx value spaces.
+            88 HolidayCalendarFound value "00".
+        01 ReturnedResult pic 9 value zero.
+            88 DateIsHoliday value 1.
+
+    linkage section.
+        01 CheckDate    pic 9(8).
+        01 HolidayFlag  pic 9.
+
+procedure division using CheckDate returning HolidayFlag.
+
+Main.
+    move zero to ReturnedResult
+
+    open input HolidayCalendar
+    if HolidayCalendarFound
+        perform ScanForHoliday thru EndScanForHoliday
+        close HolidayCalendar
+    end-if
+
+    move ReturnedResult to HolidayFlag
+    goback.
+
+ScanForHoliday.
+    read HolidayCalendar
+        at end set EndOfHolidayCalendar to true
+    end-read
+
+    perform with test after until EndOfHolidayCalendar
+        if HolidayDate equal to CheckDate
+            move 1 to ReturnedResult
+            set EndOfHolidayCalendar to true
+        else
+            read HolidayCalendar
+                at end set EndOfHolidayCalendar to true
+            end-read
+        end-if
+    end-perform.
+EndScanForHoliday.
+
+end function IsHoliday.
