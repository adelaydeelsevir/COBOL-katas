@@ -1,16 +1,23 @@
 identification division.
 function-id. ArabicToRoman.
 
+*> ArabicNumber/RomanNumber were widened from pic 9(4)/X(40) so
+*> contract and exhibit numbers above 9999 can still be spelled out
+*> as a Roman numeral (the thousands group is still represented as
+*> repeated "M" characters here - see Vinculum.cbl for the
+*> overline/vinculum rendering our older legal templates use
+*> instead for very large values).
+
 data division.
 local-storage section.
-01 RemainderToConvert pic 9(4) value zero.
-01 CurrentNumeralCount pic 9.
-01 CurrentNumeralPosition pic 9.
-01 CountOfNumerals pic 99 value 1.
+01 RemainderToConvert pic 9(5) value zero.
+01 CurrentNumeralCount pic 99.
+01 CurrentNumeralPosition pic 99.
+01 CountOfNumerals pic 999 value 1.
 
 linkage section.
-01 ArabicNumber pic 9(4) value zero.
-01 RomanNumber pic X(40) value spaces.
+01 ArabicNumber pic 9(5) value zero.
+01 RomanNumber pic X(120) value spaces.
 
 procedure division using ArabicNumber returning RomanNumber.
 
