@@ -0,0 +1,49 @@
+identification division.
+function-id. ReconcileScorecardTotal.
+
+*> Compares the lane scorekeeper's hand-written total against the
+*> total CalculateScoreFromScorecard computes from the same card, so
+*> keying errors and scorer math mistakes get flagged for review
+*> instead of posted straight to standings.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic
+        function CalculateScoreFromScorecard.
+
+data division.
+local-storage section.
+    01 ComputedTotal   pic 999 value zero.
+    01 CardIsValid     pic 9 value 1 usage binary.
+    01 BadFrameNumber  pic 99 value zero.
+    copy FrameResults replacing FrameResults by ScratchFrameResults.
+
+linkage section.
+    01 ScoreCard         pic x(33) value spaces.
+    01 ManualTotal       pic 999 value zero.
+    01 MismatchDetected  pic 9 value zero usage binary.
+        88 TotalsMatch    value 0.
+        88 TotalsMismatch value 1.
+
+procedure division using ScoreCard, ManualTotal returning MismatchDetected.
+
+Main.
+    move function CalculateScoreFromScorecard(ScoreCard, ScratchFrameResults, CardIsValid, BadFrameNumber)
+        to ComputedTotal
+
+    if CardIsValid equal to zero
+        set TotalsMismatch to true
+        exit function
+    end-if
+
+    if ComputedTotal is equal to ManualTotal
+        set TotalsMatch to true
+    else
+        set TotalsMismatch to true
+    end-if
+
+    exit function.
+EndMain.
+
+end function ReconcileScorecardTotal.
