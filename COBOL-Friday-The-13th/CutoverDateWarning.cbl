@@ -0,0 +1,44 @@
+identification division.
+function-id. CutoverDateWarning.
+
+*> Change-control helper: takes a single proposed go-live/cutover
+*> date and flags it if it lands on Friday the 13th, so a scheduler
+*> can catch that without checking a paper calendar.
+
+environment division.
+    configuration section.
+        repository.
+        function all intrinsic
+        function DayOfWeek.
+
+data division.
+    local-storage section.
+        01 ProposedDate.
+            02 ProposedYear  pic 9999.
+            02 ProposedMonth pic 99.
+            02 ProposedDay   pic 99.
+                88 ProposedDayIsThirteenth value 13.
+        01 ProposedDayOfWeek pic 9.
+            88 ProposedDayIsFriday value 6.
+
+    linkage section.
+        01 CutoverDate     pic 9(8).
+        01 WarningMessage  pic x(60).
+
+procedure division using CutoverDate returning WarningMessage.
+
+Main.
+    move CutoverDate to ProposedDate
+    compute ProposedDayOfWeek = DayOfWeek(CutoverDate)
+
+    if ProposedDayIsThirteenth and ProposedDayIsFriday
+        move "WARNING - proposed cutover date falls on Friday the 13th"
+            to WarningMessage
+    else
+        move "OK - proposed cutover date is clear" to WarningMessage
+    end-if
+
+    exit function.
+EndMain.
+
+end function CutoverDateWarning.
