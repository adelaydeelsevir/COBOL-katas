@@ -0,0 +1,7 @@
+01 ScorecardRecord.
+    02 SC-BowlerName    pic x(20).
+    02 SC-LaneNumber    pic 99.
+    02 SC-GameDate      pic x(8).
+    02 SC-TeamId        pic 99.
+    02 SC-ManualTotal   pic 999.
+    02 SC-ScoreCard     pic x(33).
