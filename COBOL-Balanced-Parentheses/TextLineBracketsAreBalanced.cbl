@@ -0,0 +1,116 @@
+identification division.
+function-id. TextLineBracketsAreBalanced.
+
+*> Bracket-balance check for BalancedTextFileValidator. Deliberately
+*> does not include angle brackets: ParenthesesAreBalancedDetail added
+*> "<"/">" matching for callers validating a standalone bracket/tag
+*> expression, but an ordinary program or JCL line uses "<" and ">"
+*> as relational operators ("IF (X > 0 AND (Y < 10))") far more often
+*> than as a bracket pair, and matching them there would flag good
+*> lines as unbalanced. Round, square and curly brackets are still
+*> checked the same way, sharing the same Stack service.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+    special-names.
+        class OpenRoundBracket is "("
+        class CloseRoundBracket is ")"
+        class OpenSquareBracket is "["
+        class CloseSquareBracket is "]"
+        class OpenBrace is "{"
+        class CloseBrace is "}".
+
+data division.
+local-storage section.
+    01 NumCharsInString pic 9(4) value zero.
+    01 CurrentCharacterPosition pic 9(4) value zero.
+    01 LastUnclosedOpenerPosition pic 9(4) value zero.
+    01 PositionToPush pic 9(4) value zero.
+    01 StackStatus pic 9 value zero.
+        88 StackStatusIsOK value 0.
+
+linkage section.
+    01 StringToCheck pic x any length.
+    01 FailurePosition pic 9(4) value zero.
+    01 BracketsAreBalancedFlag pic 9 value zero usage binary.
+
+procedure division using StringToCheck, by reference FailurePosition
+        returning BracketsAreBalancedFlag.
+
+    move zero to FailurePosition
+    move 1 to BracketsAreBalancedFlag
+    call "Stack" using by content "Rset", by content zero, by reference StackStatus
+
+    move length(trim(StringToCheck)) to NumCharsInString
+
+    perform varying CurrentCharacterPosition from 1 by 1 until CurrentCharacterPosition > NumCharsInString
+        evaluate StringToCheck(CurrentCharacterPosition:1)
+            when "("
+                move CurrentCharacterPosition to PositionToPush
+                call "Stack", using by content "Push", PositionToPush, by reference StackStatus
+                if not StackStatusIsOK
+                    move 0 to BracketsAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                end-if
+            when "["
+                move CurrentCharacterPosition to PositionToPush
+                call "Stack", using by content "Push", PositionToPush, by reference StackStatus
+                if not StackStatusIsOK
+                    move 0 to BracketsAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                end-if
+            when "{"
+                move CurrentCharacterPosition to PositionToPush
+                call "Stack", using by content "Push", PositionToPush, by reference StackStatus
+                if not StackStatusIsOK
+                    move 0 to BracketsAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                end-if
+            when ")"
+                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                if not StackStatusIsOK or StringToCheck(LastUnclosedOpenerPosition:1) not equal to "("
+                then
+                    move 0 to BracketsAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                else
+                    call "Stack", using by content "Pop ", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                end-if
+            when "]"
+                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                if not StackStatusIsOK or StringToCheck(LastUnclosedOpenerPosition:1) not equal to "["
+                then
+                    move 0 to BracketsAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                else
+                    call "Stack", using by content "Pop ", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                end-if
+            when "}"
+                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                if not StackStatusIsOK or StringToCheck(LastUnclosedOpenerPosition:1) not equal to "{"
+                then
+                    move 0 to BracketsAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                else
+                    call "Stack", using by content "Pop ", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                end-if
+        end-evaluate
+    end-perform
+
+    call "Stack" using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+    if StackStatusIsOK
+        move 0 to BracketsAreBalancedFlag
+        move LastUnclosedOpenerPosition to FailurePosition
+    end-if
+
+    goback.
+
+end function TextLineBracketsAreBalanced.
