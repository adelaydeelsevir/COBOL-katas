@@ -0,0 +1,40 @@
+identification division.
+function-id. ApplyBowlerHandicap.
+
+*> League handicap is 80% of the difference between the scratch (par)
+*> average of 200 and the bowler's own rolling average, applied on
+*> top of the raw score CalculateScoreFromScorecard returns.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+data division.
+local-storage section.
+    01 Handicap pic s999 value zero.
+
+linkage section.
+    01 RawScore       pic 999 value zero.
+    01 BowlerAverage  pic 999v99 value zero.
+    01 HandicappedScore pic 999 value zero.
+
+procedure division using RawScore, BowlerAverage returning HandicappedScore.
+
+Main.
+    compute Handicap rounded = (200 - BowlerAverage) * 0.8
+
+    if Handicap is less than zero
+        move zero to Handicap
+    end-if
+
+    compute HandicappedScore = RawScore + Handicap
+
+    if HandicappedScore is greater than 300
+        move 300 to HandicappedScore
+    end-if
+
+    exit function.
+EndMain.
+
+end function ApplyBowlerHandicap.
