@@ -0,0 +1,144 @@
+identification division.
+program-id. MarsRoverMovementReport.
+
+*> Batch companion to MarsRoverTest: replays a MarsRoverData-style
+*> file of grid dimensions plus starting-position/movement pairs
+*> through the MarsRover module and writes a plain-text log of where
+*> each rover started, what it was told to do, and where it ended up
+*> - the audit trail a mission controller reviews after the fact,
+*> as opposed to MarsRoverAudit.dat's raw per-call transaction log.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+input-output section.
+file-control.
+    select MarsRoverMovementData assign to "MarsRoverMovementData.dat"
+        organization is line sequential.
+    select MovementReport assign to "MarsRoverMovementReport.dat"
+        organization is line sequential.
+
+data division.
+file section.
+    fd MarsRoverMovementData.
+        copy GridDimensions
+            replacing GridDimensions by
+            ==GridDimensions.
+                88 EndOfMovementData value high-values==.
+
+        copy RoverPosition replacing RoverPosition by StartPosition.
+
+        01 MovementRecord.
+            02 MovementSequence pic x(20).
+
+    fd MovementReport.
+        01 ReportLine pic x(80).
+
+working-storage section.
+    01 RoverSequenceNumber pic 999 value zero.
+    copy RoverPosition replacing RoverPosition by SavedStartPosition.
+    copy RoverPosition replacing RoverPosition by EndPosition.
+    01 SavedMovementSequence pic x(20) value spaces.
+
+    copy BatchReturnCode.
+
+procedure division.
+
+0000-Mainline.
+    perform 1000-Initialize thru 1000-Exit
+    perform 2000-ProcessPairs thru 2000-Exit
+    perform 8000-SetReturnCode thru 8000-Exit
+    perform 9000-Terminate thru 9000-Exit
+    move BatchReturnCode to return-code
+    stop run.
+
+1000-Initialize.
+    open input MarsRoverMovementData
+    open output MovementReport
+
+    perform 1100-ReadGridLine thru 1100-Exit
+    if not EndOfMovementData
+        call "MarsRover" using by content "SetGridSize", by content GridDimensions
+    end-if
+
+    move "Rover  Start        Command                End" to ReportLine
+    write ReportLine.
+1000-Exit.
+    exit.
+
+1100-ReadGridLine.
+    read MarsRoverMovementData
+        at end set EndOfMovementData to true
+    end-read.
+1100-Exit.
+    exit.
+
+2000-ProcessPairs.
+    perform with test after until EndOfMovementData
+        perform 2100-ReadPositionLine thru 2100-Exit
+        if not EndOfMovementData
+            perform 2200-ReadMovementLine thru 2200-Exit
+        end-if
+        if not EndOfMovementData
+            perform 2300-ReplayOnePair thru 2300-Exit
+        end-if
+    end-perform.
+2000-Exit.
+    exit.
+
+2100-ReadPositionLine.
+    read MarsRoverMovementData
+        at end set EndOfMovementData to true
+    end-read
+    if not EndOfMovementData
+        move StartPosition to SavedStartPosition
+    end-if.
+2100-Exit.
+    exit.
+
+2200-ReadMovementLine.
+    read MarsRoverMovementData
+        at end set EndOfMovementData to true
+    end-read
+    if not EndOfMovementData
+        move MovementSequence to SavedMovementSequence
+    end-if.
+2200-Exit.
+    exit.
+
+2300-ReplayOnePair.
+    add 1 to RoverSequenceNumber
+
+    call "MarsRover" using by content "SelectRover", by content SavedStartPosition
+    call "MarsRover" using by content "MoveRover", by content SavedMovementSequence
+    call "MarsRover" using by content "GetRoverPosition", by reference EndPosition
+
+    move spaces to ReportLine
+    string
+        RoverSequenceNumber delimited by size
+        "    " delimited by size
+        SavedStartPosition delimited by size
+        "   " delimited by size
+        function trim(SavedMovementSequence) delimited by size
+        "   " delimited by size
+        EndPosition delimited by size
+        into ReportLine
+    end-string
+    write ReportLine.
+2300-Exit.
+    exit.
+
+8000-SetReturnCode.
+    set BatchCompletedNormally to true.
+8000-Exit.
+    exit.
+
+9000-Terminate.
+    close MarsRoverMovementData
+    close MovementReport.
+9000-Exit.
+    exit.
+
+end program MarsRoverMovementReport.
