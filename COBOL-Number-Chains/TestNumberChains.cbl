@@ -8,6 +8,10 @@ working-storage section.
 01 InitialValue pic 9(9) value zero.
 01 ReturnedChainCount pic 999 value zero.
 01 ExpectedChainCount pic 999 value zero.
+01 VariantOrderingMode pic x(1) value spaces.
+01 VariantChainPath.
+    02 VariantChainPathStep occurs 1 to 99 times depending on ReturnedChainCount.
+        03 filler pic 9(9).
 
 procedure division.
     move 123456789 to InitialValue
@@ -27,6 +31,22 @@ procedure division.
     move 2 to ExpectedChainCount
     call "AssertEquals" using by content ReturnedChainCount, by content ExpectedChainCount,
         "444 returns chain count of 2"
+
+    *> computeNumberChainVariant's "S" (digit-sum) ordering mode.
+    move 19 to InitialValue
+    move "S" to VariantOrderingMode
+    call "computeNumberChainVariant" using InitialValue, VariantOrderingMode, ReturnedChainCount, VariantChainPath
+    move 3 to ExpectedChainCount
+    call "AssertEquals" using by content ReturnedChainCount, by content ExpectedChainCount,
+        "19 in S mode returns chain count of 3"
+
+    *> computeNumberChainVariant's "P" (digit-product) ordering mode.
+    move 39 to InitialValue
+    move "P" to VariantOrderingMode
+    call "computeNumberChainVariant" using InitialValue, VariantOrderingMode, ReturnedChainCount, VariantChainPath
+    move 4 to ExpectedChainCount
+    call "AssertEquals" using by content ReturnedChainCount, by content ExpectedChainCount,
+        "39 in P mode returns chain count of 4"
     .
 
 end program TestNumberChains.
