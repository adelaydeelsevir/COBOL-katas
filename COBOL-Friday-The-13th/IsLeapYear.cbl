@@ -9,10 +9,10 @@ repository.
 data division.
 linkage section.
 01 YearToCheck pic 9999 value zeroes.
-01 IsLeapYear pic 9.
+01 ReturnedIsLeapYear pic 9.
     88 YearIsLeapYear value 1 when set to false is 0.
 
-procedure division using YearToCheck returning IsLeapYear.
+procedure division using YearToCheck returning ReturnedIsLeapYear.
 
 if rem(YearToCheck; 4) is greater than zero then
     set YearIsLeapYear to false
