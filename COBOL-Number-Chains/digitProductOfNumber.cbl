@@ -0,0 +1,40 @@
+identification division.
+function-id. digitProductOfNumber.
+
+*> Companion to digitSumOfNumber: multiplies the individual digits of
+*> NumberIn together, for the digit-product chain variant
+*> computeNumberChainVariant can drive instead of the original
+*> descending-minus-ascending transform. Only NumberIn's significant
+*> digits take part in the product - leading zero-padding is skipped
+*> on the way in the same way reverseNumber skips it, since otherwise
+*> every number with fewer than 9 digits would multiply out to zero.
+
+data division.
+local-storage section.
+01 DigitPosition pic 99.
+01 InputLength pic 99 value zero.
+01 filler pic 9 binary.
+    88 processedLeadingZeros value 1 when set to false is 0.
+
+linkage section.
+01 NumberIn pic 9(9).
+01 NumberOut pic 9(9).
+
+procedure division using NumberIn returning NumberOut.
+Main section.
+    move 1 to NumberOut
+    move function length(NumberIn) to InputLength
+    set processedLeadingZeros to false
+    perform varying DigitPosition from 1 by 1 until DigitPosition is greater than InputLength
+        if processedLeadingZeros or NumberIn(DigitPosition:1) greater than zero then
+            set processedLeadingZeros to true
+            multiply function numval(NumberIn(DigitPosition:1)) by NumberOut
+        end-if
+    end-perform
+
+    if not processedLeadingZeros
+        move zero to NumberOut
+    end-if
+    goback
+    .
+end function digitProductOfNumber.
