@@ -1,6 +1,11 @@
 identification division.
 function-id. CalculateScoreFromScorecard.
 
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
 data division.
 local-storage section.
 
@@ -13,42 +18,87 @@ local-storage section.
 
 01 NumberOfFramesPlusBonusBalls pic 99 value zero.
 
-01 FrameResults.
-    02 FrameResult occurs 1 to 12 times.
-        03 Result pic x(2) value spaces.
-            88 ResultIsStrike value "X".
-            88 BallMissedPins value "-".
-            88 BallHitRestOfPins value "/".
-        03 FirstBallScore pic 99 value zero.
-        03 SecondBallScore pic 99 value zero.
+01 FrameDelimiter pic x value "|".
+01 BonusDelimiter pic x(2) value "||".
+
+01 TokenLength pic 99 value zero.
+01 PipeCount pic 99 value zero.
+
+01 FirstDigitValue pic 99 value zero.
+01 SecondDigitValue pic 99 value zero.
+
+01 RawToken pic x(10) value spaces.
+01 RawTokenLength pic 99 value zero.
 
 linkage section.
 01 ScoreCard pic x(33) value spaces.
+copy FrameResults replacing FrameResults by ReturnedFrameResults.
+01 ScoreCardIsValid pic 9 value 1 usage binary.
+    88 ScoreCardIsInvalid value 0.
+01 BadFrameNumber pic 99 value zero.
 01 TotalScore pic 999 value zero.
 
-procedure division using ScoreCard returning TotalScore.
+procedure division using ScoreCard, ReturnedFrameResults, ScoreCardIsValid, BadFrameNumber
+        returning TotalScore.
 
 Main.
+    initialize TotalScore, ReturnedFrameResults
+    move 1 to ScoreCardIsValid
+    move zero to BadFrameNumber
+
+    perform DetectScoreCardFormat thru EndDetectScoreCardFormat
     perform SplitScoreCardIntoFrames thru EndSplitScoreCardIntoFrames
+    perform ValidateFrameTokens thru EndValidateFrameTokens
+
+    if ScoreCardIsInvalid
+        exit function
+    end-if
+
     perform CalculateFrameScores thru EndCalculateFrameScores
     perform CalculateTotalScore thru EndCalculateTotalScore
+
     exit function.
 EndMain.
 
+*> The kiosk lane terminals export a comma-delimited card with a
+*> ";;" bonus-ball marker instead of the desk software's "|" / "||".
+*> Detect which layout we were handed before splitting it.
+DetectScoreCardFormat.
+    move zero to PipeCount
+    inspect ScoreCard tallying PipeCount for all "|"
+
+    if PipeCount is greater than zero
+        move "|" to FrameDelimiter
+        move "||" to BonusDelimiter
+    else
+        move "," to FrameDelimiter
+        move ";;" to BonusDelimiter
+    end-if.
+EndDetectScoreCardFormat.
+
 SplitScoreCardIntoFrames.
     unstring ScoreCard
-        delimited by "||"
+        delimited by BonusDelimiter
         into MainFrames, BonusBalls
     end-unstring
 
-    inspect MainFrames tallying NumberOfFrames for all "|".
+    inspect MainFrames tallying NumberOfFrames for all FrameDelimiter
     add 1 to NumberOfFrames
 
     perform with test after varying CurrentFrame from 1 by 1 until CurrentFrame is equal to NumberOfFrames
-        unstring MainFrames delimited by "|"
-            into Result(CurrentFrame)
+        move spaces to RawToken
+        unstring MainFrames delimited by FrameDelimiter
+            into RawToken
             with pointer FrameResultPointer
         end-unstring
+
+        move function length(function trim(RawToken)) to RawTokenLength
+        if RawTokenLength is greater than 2
+            move 0 to ScoreCardIsValid
+            move CurrentFrame to BadFrameNumber
+        end-if
+
+        move RawToken(1:2) to Result(CurrentFrame)
     end-perform
 
     move BonusBalls(1:1) to Result(NumberOfFrames + 1)
@@ -57,6 +107,83 @@ SplitScoreCardIntoFrames.
     add NumberOfFrames, 2 to NumberOfFramesPlusBonusBalls.
 EndSplitScoreCardIntoFrames.
 
+*> A malformed kiosk export must be rejected with the frame that
+*> broke it, not scored as if it were legal. A legal frame token is
+*> "X", or two characters each being a digit, "-" (miss) or "/"
+*> (spare, second position only) with the pin count not exceeding 10.
+*> The two trailing bonus-ball tokens get the same scrutiny, except
+*> they are allowed to be blank when no bonus ball was earned.
+ValidateFrameTokens.
+    perform with test after varying CurrentFrame from 1 by 1 until CurrentFrame is equal to NumberOfFramesPlusBonusBalls
+        if ScoreCardIsInvalid
+            go to EndValidateFrameTokens
+        end-if
+
+        move function trim(Result(CurrentFrame)) to Result(CurrentFrame)
+        move function length(function trim(Result(CurrentFrame))) to TokenLength
+
+        if CurrentFrame is greater than NumberOfFrames
+            perform ValidateBonusBallToken thru EndValidateBonusBallToken
+        else
+            perform ValidateRegularFrameToken thru EndValidateRegularFrameToken
+        end-if
+
+        if ScoreCardIsInvalid
+            go to EndValidateFrameTokens
+        end-if
+    end-perform.
+EndValidateFrameTokens.
+
+ValidateBonusBallToken.
+    evaluate true
+        when TokenLength equal to zero
+            continue
+        when TokenLength equal to 1
+                and (Result(CurrentFrame)(1:1) is numeric
+                    or Result(CurrentFrame)(1:1) equal to "X"
+                    or Result(CurrentFrame)(1:1) equal to "-"
+                    or Result(CurrentFrame)(1:1) equal to "/")
+            continue
+        when other
+            move 0 to ScoreCardIsValid
+            move CurrentFrame to BadFrameNumber
+    end-evaluate.
+EndValidateBonusBallToken.
+
+ValidateRegularFrameToken.
+    evaluate true
+        when ResultIsStrike(CurrentFrame) and TokenLength equal to 1
+            continue
+        when TokenLength equal to 2
+                and (Result(CurrentFrame)(1:1) is numeric or Result(CurrentFrame)(1:1) equal to "-")
+                and (Result(CurrentFrame)(2:1) is numeric or Result(CurrentFrame)(2:1) equal to "-"
+                    or Result(CurrentFrame)(2:1) equal to "/")
+            perform CheckFramePinCount thru EndCheckFramePinCount
+        when other
+            move 0 to ScoreCardIsValid
+            move CurrentFrame to BadFrameNumber
+    end-evaluate.
+EndValidateRegularFrameToken.
+
+CheckFramePinCount.
+    if Result(CurrentFrame)(2:1) is equal to "/"
+        continue
+    else
+        move zero to FirstDigitValue
+        move zero to SecondDigitValue
+        if Result(CurrentFrame)(1:1) is numeric
+            move function numval(Result(CurrentFrame)(1:1)) to FirstDigitValue
+        end-if
+        if Result(CurrentFrame)(2:1) is numeric
+            move function numval(Result(CurrentFrame)(2:1)) to SecondDigitValue
+        end-if
+        if FirstDigitValue + SecondDigitValue is greater than 10
+            move 0 to ScoreCardIsValid
+            move CurrentFrame to BadFrameNumber
+        end-if
+    end-if.
+EndCheckFramePinCount.
+
 CalculateFrameScores.
     perform with test after varying CurrentFrame from 1 by 1 until CurrentFrame is equal to NumberOfFramesPlusBonusBalls
         if ResultIsStrike(CurrentFrame) then
@@ -88,17 +215,18 @@ CalculateTotalScore.
             when ResultIsStrike(CurrentFrame)
                 if ResultIsStrike(CurrentFrame + 1) or CurrentFrame equal to NumberOfFrames then
                     add FirstBallScore(CurrentFrame),
-                        FirstBallScore(CurrentFrame + 1), FirstBallScore(CurrentFrame + 2) to TotalScore
+                        FirstBallScore(CurrentFrame + 1), FirstBallScore(CurrentFrame + 2) giving FrameScore(CurrentFrame)
                 else
                     add FirstBallScore(CurrentFrame),
-                        FirstBallScore(CurrentFrame + 1), SecondBallScore(CurrentFrame + 1) to TotalScore
+                        FirstBallScore(CurrentFrame + 1), SecondBallScore(CurrentFrame + 1) giving FrameScore(CurrentFrame)
                 end-if
             when FirstBallScore(CurrentFrame) + SecondBallScore(CurrentFrame) equal to 10
                 add FirstBallScore(CurrentFrame), SecondBallScore(CurrentFrame), FirstBallScore(CurrentFrame + 1)
-                    to TotalScore
+                    giving FrameScore(CurrentFrame)
             when other
-                add FirstBallScore(CurrentFrame), SecondBallScore(CurrentFrame) to TotalScore
+                add FirstBallScore(CurrentFrame), SecondBallScore(CurrentFrame) giving FrameScore(CurrentFrame)
         end-evaluate
+        add FrameScore(CurrentFrame) to TotalScore
     end-perform.
 EndCalculateTotalScore.
 
