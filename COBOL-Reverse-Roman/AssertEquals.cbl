@@ -0,0 +1,76 @@
+identification division.
+program-id. AssertEquals.
+
+*> Shared test-assertion routine called from every kata's *Test.cbl
+*> program in this repo. Did not exist anywhere before - every caller
+*> has been relying on it compiling as an external CALL without ever
+*> being able to link and run standalone. Compares ActualResult to
+*> ExpectedResult byte for byte (both arguments always come from the
+*> same matching PICTURE at any one call site, so a straight compare
+*> is safe even though callers pass everything from single binary
+*> digits to 100-character strings), displays the outcome, and appends
+*> a timestamped PASS/FAIL line - together with the caller-supplied
+*> message, which is the closest thing to a suite/case label this
+*> calling convention carries - to TestResultsLog.dat so a full run's
+*> results persist after the screen scrolls away. Same open-extend/
+*> fall-back-to-open-output idiom MarsRover.cbl uses for its audit log.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+input-output section.
+file-control.
+    select TestResultsLog assign to "TestResultsLog.dat"
+        organization is line sequential
+        file status is TestResultsLogStatus.
+
+data division.
+file section.
+    fd TestResultsLog.
+        01 TestResultsLogLine pic x(200).
+
+working-storage section.
+    01 TestResultsLogStatus pic xx value spaces.
+        88 TestResultsLogNotFound value "35".
+
+    01 AssertTimestamp pic x(26) value spaces.
+    01 AssertOutcome   pic x(4) value spaces.
+
+linkage section.
+    01 ActualResult   pic x any length.
+    01 ExpectedResult pic x any length.
+    01 AssertMessage  pic x any length.
+
+procedure division using ActualResult, ExpectedResult, AssertMessage.
+
+Main.
+    if ActualResult equal to ExpectedResult
+        move "PASS" to AssertOutcome
+    else
+        move "FAIL" to AssertOutcome
+    end-if
+
+    display function trim(AssertOutcome) " " function trim(AssertMessage) end-display
+
+    move function current-date to AssertTimestamp
+    open extend TestResultsLog
+    if TestResultsLogNotFound
+        open output TestResultsLog
+    end-if
+    move spaces to TestResultsLogLine
+    string
+        AssertTimestamp(1:14) delimited by size
+        "  " delimited by size
+        AssertOutcome delimited by size
+        "  " delimited by size
+        function trim(AssertMessage) delimited by size
+        into TestResultsLogLine
+    end-string
+    write TestResultsLogLine
+    close TestResultsLog
+
+    goback.
+
+end program AssertEquals.
