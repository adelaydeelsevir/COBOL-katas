@@ -0,0 +1,50 @@
+identification division.
+function-id. ArabicToRomanVinculum.
+
+*> Output-mode companion to ArabicToRoman for the older legal
+*> templates that render large values with a vinculum (an overline
+*> multiplying the covered numeral by 1000) instead of a long run of
+*> "M" characters. This dialect has no overline glyph to draw in a
+*> plain-text field, so the overlined group is wrapped in
+*> parentheses instead - e.g. 12345 renders as "(XII)CCCXLV" rather
+*> than "MMMMMMMMMMMMCCCXLV".
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic
+        function ArabicToRoman.
+
+data division.
+local-storage section.
+01 ThousandsPart pic 9(5) value zero.
+01 RemainderPart pic 9(5) value zero.
+01 ThousandsRoman pic x(120) value spaces.
+01 RemainderRoman pic x(120) value spaces.
+
+linkage section.
+01 ArabicNumber pic 9(5) value zero.
+01 RomanNumber pic x(120) value spaces.
+
+procedure division using ArabicNumber returning RomanNumber.
+
+    initialize RomanNumber
+    divide ArabicNumber by 1000 giving ThousandsPart remainder RemainderPart
+
+    if ThousandsPart greater than zero
+        move ArabicToRoman(ThousandsPart) to ThousandsRoman
+        move ArabicToRoman(RemainderPart) to RemainderRoman
+        string
+            "(" delimited by size
+            function trim(ThousandsRoman) delimited by size
+            ")" delimited by size
+            function trim(RemainderRoman) delimited by size
+            into RomanNumber
+        end-string
+    else
+        move ArabicToRoman(RemainderPart) to RomanNumber
+    end-if
+
+    goback.
+
+end function ArabicToRomanVinculum.
