@@ -33,9 +33,9 @@ configuration section.
 
 data division.
 working-storage section.
-01 InputValue pic x(40) value spaces.
-01 ExpectedResult pic 9(4) value zero.
-01 ReturnedResult pic 9(4) value zero.
+01 InputValue pic x(120) value spaces.
+01 ExpectedResult pic 9(5) value zero.
+01 ReturnedResult pic 9(5) value zero.
 
 procedure division.
 
@@ -144,6 +144,26 @@ procedure division.
     move RomanToArabic(InputValue) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "Test 21: BGAHSH returns 0"
 
+    move "IIV" to InputValue
+    move 0 to ExpectedResult
+    move RomanToArabic(InputValue) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "Test 22: IIV returns 0"
+
+    move "IIIV" to InputValue
+    move 0 to ExpectedResult
+    move RomanToArabic(InputValue) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "Test 23: IIIV returns 0"
+
+    move "IIX" to InputValue
+    move 0 to ExpectedResult
+    move RomanToArabic(InputValue) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "Test 24: IIX returns 0"
+
+    move "XXL" to InputValue
+    move 0 to ExpectedResult
+    move RomanToArabic(InputValue) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "Test 25: XXL returns 0"
+
     stop run.
 
 end program ReverseRomanTest.
