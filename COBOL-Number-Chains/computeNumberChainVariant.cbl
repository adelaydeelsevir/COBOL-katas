@@ -0,0 +1,83 @@
+identification division.
+program-id. computeNumberChainVariant.
+
+*> computeNumberChain is permanently bound to the descending-minus-
+*> ascending transform and only tells the caller how many steps the
+*> chain took. This variant keeps computeNumberChain's own calling
+*> convention untouched for Main.cbl/TestNumberChains.cbl, but offers
+*> a second entry point that (a) lets the caller pick which digit
+*> transform drives the chain, via OrderingMode, and (b) hands back
+*> every intermediate result in ChainPath so a reporting program can
+*> print or graph the whole chain, not just its length. GnuCOBOL's
+*> FUNCTION-ID modules aren't addressable through a data-item CALL
+*> target in this dialect, so "pluggable" here means OrderingMode
+*> selects among a small, fixed set of transforms rather than the
+*> caller supplying an arbitrary function name.
+
+environment division.
+configuration section.
+repository.
+    function orderNumberByAscendingDigits
+    function orderNumberByDescendingDigits
+    function digitSumOfNumber
+    function digitProductOfNumber.
+
+data division.
+working-storage section.
+01 numberOrderedAscending pic 9(9).
+01 numberOrderedDescending pic 9(9).
+01 result pic 9(9) value zero.
+01 currentNumber pic 9(9) value zero.
+01 PreviousResultsTable.
+    02 PreviousResult occurs 1 to 99 times depending on numberOfChains indexed by numberIdx.
+        03 filler pic 9(9).
+01 filler pic 9 binary.
+    88 chainIsRepeating value 1 when set to false is 0.
+01 MaxChainLength pic 99 value 99.
+
+linkage section.
+01 numberIn pic 9(9).
+01 OrderingMode pic x(1).
+    88 OrderingModeIsDescendingMinusAscending value "D".
+    88 OrderingModeIsDigitSum value "S".
+    88 OrderingModeIsDigitProduct value "P".
+01 numberOfChains pic 999.
+01 ChainPath.
+    02 ChainPathStep occurs 1 to 99 times depending on numberOfChains.
+        03 filler pic 9(9).
+
+procedure division using numberIn OrderingMode numberOfChains ChainPath.
+    set chainIsRepeating to false
+    move numberIn to currentNumber
+
+    perform with test after varying numberOfChains from 1 by 1
+      until chainIsRepeating or numberOfChains is equal to MaxChainLength
+
+        evaluate true
+            when OrderingModeIsDigitSum
+                move digitSumOfNumber(currentNumber) to result
+            when OrderingModeIsDigitProduct
+                move digitProductOfNumber(currentNumber) to result
+            when other
+                move orderNumberByAscendingDigits(currentNumber) to numberOrderedAscending
+                move orderNumberByDescendingDigits(currentNumber) to numberOrderedDescending
+                subtract numberOrderedAscending from numberOrderedDescending giving result
+        end-evaluate
+
+        display "computeNumberChainVariant: " currentNumber " -> " result
+        set numberIdx to 1
+        search PreviousResult
+            when PreviousResult(numberIdx) is equal to result
+                set chainIsRepeating to true
+        end-search
+        move result to currentNumber
+        move result to PreviousResult(numberOfChains)
+        move result to ChainPathStep(numberOfChains)
+    end-perform
+
+    if not chainIsRepeating
+        display "computeNumberChainVariant: chain did not repeat within " MaxChainLength " steps - aborting"
+        move 999 to numberOfChains
+    end-if
+    goback.
+end program computeNumberChainVariant.
