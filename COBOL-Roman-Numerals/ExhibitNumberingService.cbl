@@ -0,0 +1,73 @@
+identification division.
+program-id. ExhibitNumberingService.
+
+*> Sequencing service built around ArabicToRoman: reads the next
+*> available exhibit number from a persistent counter file, hands
+*> back its Roman-numeral label, and writes the incremented counter
+*> back out - so appendix/exhibit numbering stays consistent across
+*> documents instead of each drafter picking the next numeral by
+*> hand. Call with NextExhibitNumber(ReturnedLabel) from a calling
+*> program; this module owns NextExhibitNumber.dat entirely.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic
+        function ArabicToRoman.
+
+input-output section.
+file-control.
+    select NextNumberFile assign to "NextExhibitNumber.dat"
+        organization is line sequential
+        file status is NextNumberFileStatus.
+
+data division.
+file section.
+    fd NextNumberFile.
+        01 NextNumberLine pic 9(5).
+
+working-storage section.
+    01 NextNumberFileStatus pic xx value spaces.
+        88 NextNumberFileNotFound value "35".
+
+    01 NextExhibitNumber pic 9(5) value zero.
+
+linkage section.
+    01 ReturnedLabel pic x(120) value spaces.
+
+procedure division using ReturnedLabel.
+
+0000-Mainline.
+    perform 1000-ReadNextNumber thru 1000-Exit
+    perform 2000-AssignLabel thru 2000-Exit
+    perform 3000-WriteNextNumber thru 3000-Exit
+    goback.
+
+1000-ReadNextNumber.
+    open input NextNumberFile
+    if NextNumberFileNotFound
+        move 1 to NextExhibitNumber
+    else
+        read NextNumberFile
+            at end move 1 to NextExhibitNumber
+            not at end move NextNumberLine to NextExhibitNumber
+        end-read
+        close NextNumberFile
+    end-if.
+1000-Exit.
+    exit.
+
+2000-AssignLabel.
+    move ArabicToRoman(NextExhibitNumber) to ReturnedLabel.
+2000-Exit.
+    exit.
+
+3000-WriteNextNumber.
+    open output NextNumberFile
+    add 1 to NextExhibitNumber giving NextNumberLine
+    write NextNumberLine
+    close NextNumberFile.
+3000-Exit.
+    exit.
+
+end program ExhibitNumberingService.
