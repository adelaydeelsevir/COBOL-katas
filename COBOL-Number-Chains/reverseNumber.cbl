@@ -2,23 +2,46 @@ $set preservecase case repository(update ON)
 identification division.
 function-id. reverseNumber.
 
+*> Reverses the significant digits of NumberIn (leading zeros are
+*> skipped on the way in and re-applied on the way out), returning a
+*> zero-padded result the same width as NumberOut. OutputLength is
+*> taken from FUNCTION LENGTH OF NumberOut rather than hardcoded to
+*> this kata's original 9 digits, so the same logic keeps working if
+*> this utility is ever reused against a different-width linkage
+*> item - for example NumberChainReport, which calls it to show each
+*> starting number's digit-reversal alongside its chain length.
+*>
+*> numberIn/numberOut are sized to 18 digits rather than this kata's
+*> original 9, so the utility isn't still bound to the one caller it
+*> started with. GnuCOBOL's ANY LENGTH clause (the mechanism used
+*> elsewhere in this repo - see AssertEquals's ActualResult - for a
+*> truly caller-supplied width) is restricted to PIC X/U/N/1 items and
+*> is rejected on a numeric PICTURE and on a function's RETURNING
+*> item, so a numeric result still has to settle for a wider fixed
+*> PICTURE rather than a genuinely open-ended one; the loop bound
+*> itself, though, is fully general and widens for free with it.
+
 data division.
 local-storage section.
-01 numberLength pic 9 value zero.
-01 digit pic 9.
-01 outCounter pic 9 value 9.
+01 InputLength pic 99 value zero.
+01 OutputLength pic 99 value zero.
+01 digit pic 99.
+01 outCounter pic 99.
 01 filler pic 9 binary.
     88 processedLeadingZeros value 1 when set to false is 0.
 
 linkage section.
-01 numberIn pic 9(9).
-01 numberOut pic 9(9).
+01 numberIn pic 9(18).
+01 numberOut pic 9(18).
 
 procedure division using numberIn returning numberOut.
-    move function length(numberIn) to numberLength
+    initialize numberOut
+    move function length(numberIn) to InputLength
+    move function length(numberOut) to OutputLength
+    move OutputLength to outCounter
     set processedLeadingZeros to false
     perform with test after varying digit from 1 by 1
-      until digit is equal to numberLength
+      until digit is equal to InputLength
         if processedLeadingZeros or numberIn(digit:1) greater than zero then
             set processedLeadingZeros to true
             move numberIn(digit:1) to numberOut(outCounter:1)
