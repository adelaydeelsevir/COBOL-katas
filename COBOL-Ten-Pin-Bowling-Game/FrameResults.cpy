@@ -0,0 +1,9 @@
+01 FrameResults.
+    02 FrameResult occurs 12 times.
+        03 Result pic x(2) value spaces.
+            88 ResultIsStrike value "X".
+            88 BallMissedPins value "-".
+            88 BallHitRestOfPins value "/".
+        03 FirstBallScore pic 99 value zero.
+        03 SecondBallScore pic 99 value zero.
+        03 FrameScore pic 999 value zero.
