@@ -0,0 +1,73 @@
+identification division.
+function-id. ISOWeekNumber.
+
+*> Companion to DayOfWeek: returns the ISO-8601 week number (1-53)
+*> for InputDate, for calendars that are quoted in "week NN" style.
+*> Kept as its own function rather than a second output parameter on
+*> DayOfWeek, since this GnuCOBOL runtime's OPTIONAL USING support is
+*> unreliable and DayOfWeek's existing single-argument callers must
+*> keep working unchanged.
+
+environment division.
+    configuration section.
+        repository.
+        function all intrinsic
+        function DayOfWeek
+        function IsLeapYear.
+
+data division.
+    local-storage section.
+        01 WorkYear pic 9999.
+        01 IsoWeekday pic 9.
+        01 OrdinalDay pic s9(5).
+        01 CandidateWeek pic s999.
+        01 Jan1OfWorkYear pic 9(8).
+        01 Jan1IsoWeekday pic 9.
+        01 WeeksInWorkYear pic 99.
+
+    linkage section.
+        01 InputDate          pic 9(8).
+        01 ReturnedWeekNumber pic 99.
+
+procedure division using InputDate returning ReturnedWeekNumber.
+
+Main.
+    move InputDate(1:4) to WorkYear
+    perform CalculateCandidateWeek thru EndCalculateCandidateWeek
+
+    if CandidateWeek less than 1
+        subtract 1 from WorkYear
+        perform CalculateCandidateWeek thru EndCalculateCandidateWeek
+    end-if
+
+    perform CalculateWeeksInWorkYear thru EndCalculateWeeksInWorkYear
+    if CandidateWeek greater than WeeksInWorkYear
+        move 1 to CandidateWeek
+    end-if
+
+    move CandidateWeek to ReturnedWeekNumber
+    goback.
+
+CalculateCandidateWeek.
+    compute IsoWeekday = function mod(DayOfWeek(InputDate) + 5, 7) + 1
+    compute OrdinalDay = function integer-of-date(InputDate)
+        - function integer-of-date(WorkYear * 10000 + 0101) + 1
+    compute CandidateWeek = function integer-part((OrdinalDay - IsoWeekday + 10) / 7).
+EndCalculateCandidateWeek.
+
+CalculateWeeksInWorkYear.
+    compute Jan1OfWorkYear = WorkYear * 10000 + 0101
+    compute Jan1IsoWeekday = function mod(DayOfWeek(Jan1OfWorkYear) + 5, 7) + 1
+
+    if Jan1IsoWeekday equal to 4
+        move 53 to WeeksInWorkYear
+    else
+        if IsLeapYear(WorkYear) equal to 1 and Jan1IsoWeekday equal to 3
+            move 53 to WeeksInWorkYear
+        else
+            move 52 to WeeksInWorkYear
+        end-if
+    end-if.
+EndCalculateWeeksInWorkYear.
+
+end function ISOWeekNumber.
