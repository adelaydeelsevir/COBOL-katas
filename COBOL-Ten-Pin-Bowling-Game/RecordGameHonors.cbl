@@ -0,0 +1,82 @@
+identification division.
+function-id. RecordGameHonors.
+
+*> Called after a game is scored. Appends an entry to the honors log
+*> whenever the game is a perfect 300 or beats the house high-game
+*> record on file, so the front desk plaque and league management
+*> notice get updated automatically instead of by word of mouth.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+input-output section.
+file-control.
+    select HonorsLog assign to "HonorsLog.dat"
+        organization is line sequential
+        file status is HonorsLogStatus.
+
+data division.
+file section.
+    fd HonorsLog.
+        01 HonorsLogLine pic x(80).
+
+local-storage section.
+    01 HonorEarned pic 9 value zero usage binary.
+        88 GameIsAnHonor value 1.
+    01 HonorsLogStatus pic xx value spaces.
+        88 HonorsLogNotFound value "35".
+
+linkage section.
+    01 BowlerName    pic x(20) value spaces.
+    01 GameDate      pic x(8) value spaces.
+    01 GameTotal     pic 999 value zero.
+    01 CurrentHighGame pic 999 value zero.
+    01 HonorRecorded pic 9 value zero usage binary.
+
+procedure division using BowlerName, GameDate, GameTotal, CurrentHighGame
+        returning HonorRecorded.
+
+Main.
+    move zero to HonorRecorded
+
+    if GameTotal equal to 300
+        move 1 to HonorEarned
+    end-if
+
+    *> A CurrentHighGame of zero means no house record has ever been
+    *> recorded yet (a cold start with no HouseHighGame.dat on file),
+    *> not a literal record of zero - skip the beats-the-house-record
+    *> honor until a real high game is on file, so the first scorecard
+    *> of a brand new house doesn't get logged as record-breaking.
+    if CurrentHighGame is greater than zero
+            and GameTotal is greater than CurrentHighGame
+        move 1 to HonorEarned
+    end-if
+
+    if not GameIsAnHonor
+        exit function
+    end-if
+
+    open extend HonorsLog
+    if HonorsLogNotFound
+        open output HonorsLog
+    end-if
+    move spaces to HonorsLogLine
+    string
+        GameDate delimited by size
+        "  " delimited by size
+        BowlerName delimited by size
+        "  score " delimited by size
+        GameTotal delimited by size
+        into HonorsLogLine
+    end-string
+    write HonorsLogLine
+    close HonorsLog
+    move 1 to HonorRecorded
+
+    exit function.
+EndMain.
+
+end function RecordGameHonors.
