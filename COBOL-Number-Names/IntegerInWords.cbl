@@ -9,65 +9,100 @@ environment division.
 
 data division.
     local-storage section.
-        01 NumberToConvert pic 999999999 value zeros.
+        01 NumberToConvert pic 9(12) value zeros.
+        01 NumberIsNegative pic 9 value zero usage binary.
+            88 InputIsNegative value 1.
 
         01 NumberInParts.
-            02 UnitsPart pic 999 value zeroes.
+            02 BillionsPart  pic 999 value zeroes.
+            02 MillionsPart  pic 999 value zeroes.
             02 ThousandsPart pic 999 value zeroes.
-            02 MillionsPart pic 999 value zeroes.
+            02 UnitsPart     pic 999 value zeroes.
 
-        01 NumberInWords.
-            02 MillionsInWords pic x(30) value spaces.
-            02 ThousandsInWords pic x(30) value spaces.
-            02 UnitsInWords pic x(30) value spaces.
+        01 GroupTable.
+            02 GroupEntry occurs 4 times indexed by GroupIdx.
+                03 GroupValue  pic 999 value zero.
+                03 GroupSuffix pic x(8) value spaces.
+                03 GroupWords  pic x(40) value spaces.
+
+        01 AnyPhraseWritten pic 9 value zero usage binary.
+            88 PhraseAlreadyWritten value 1.
 
     linkage section.
-        01 InputValue pic 9 any length.
-        01 StringValue  pic x(255).
+        01 InputValue  pic s9(12).
+        01 StringValue pic x(255).
 
 procedure division using InputValue returning StringValue.
 
-    initialize NumberToConvert, NumberInParts, NumberInWords
-    move InputValue to NumberToConvert
-    move NumberToConvert(1:3) to MillionsPart
-    move NumberToConvert(4:3) to ThousandsPart
-    move NumberToConvert(7:3) to UnitsPart
-
-    move ThreeDigitNumberInWords(UnitsPart) to UnitsInWords
-    move ThreeDigitNumberInWords(ThousandsPart) to ThousandsInWords
-    move ThreeDigitNumberInWords(MillionsPart) to MillionsInWords
-
-    evaluate MillionsPart also ThousandsPart also UnitsPart
-    when 0 also 0 also > 0
-        move UnitsInWords to StringValue
-    when 0 also > 0 also 0
-        move concatenate(trim(ThousandsInWords), " thousand") to StringValue
-    when 0 also > 0 also < 100
-        move concatenate(trim(ThousandsInWords), " thousand and ", UnitsInWords) to StringValue
-    when 0 also > 0 also >= 100
-        move concatenate(trim(ThousandsInWords), " thousand, ", UnitsInWords) to StringValue
-    when > 0 also 0 also 0
-        move concatenate(trim(MillionsInWords), " million") to StringValue
-    when > 0 also 0 also < 100
-        move concatenate(trim(MillionsInWords), " million and ", UnitsInWords) to StringValue
-    when > 0 also 0 also >= 100
-        move concatenate(trim(MillionsInWords), " million, ", UnitsInWords) to StringValue
-    when > 0 also > 0 also 0
-        move concatenate(trim(MillionsInWords), " million, ",
-                        trim(ThousandsInWords), " thousand") to StringValue
-    when > 0 also > 0 also < 100
-        move concatenate(trim(MillionsInWords), " million, ",
-        trim(ThousandsInWords), " thousand and ",
-        trim(UnitsInWords)) to StringValue
-    when > 0 also > 0 also >= 100
-        move concatenate(trim(MillionsInWords), " million, ",
-        trim(ThousandsInWords), " thousand, ",
-        trim(UnitsInWords)) to StringValue
-    end-evaluate
+Main.
+    initialize NumberToConvert, NumberIsNegative, NumberInParts,
+        GroupTable, AnyPhraseWritten, StringValue
+
+    if InputValue equal to zero
+        move "zero" to StringValue
+        goback
+    end-if
+
+    if InputValue less than zero
+        move 1 to NumberIsNegative
+        compute NumberToConvert = function abs(InputValue)
+    else
+        move InputValue to NumberToConvert
+    end-if
+
+    move NumberToConvert(1:3) to BillionsPart
+    move NumberToConvert(4:3) to MillionsPart
+    move NumberToConvert(7:3) to ThousandsPart
+    move NumberToConvert(10:3) to UnitsPart
+
+    move BillionsPart  to GroupValue(1)
+    move MillionsPart  to GroupValue(2)
+    move ThousandsPart to GroupValue(3)
+    move UnitsPart     to GroupValue(4)
+    move "billion"     to GroupSuffix(1)
+    move "million"     to GroupSuffix(2)
+    move "thousand"    to GroupSuffix(3)
+
+    perform BuildGroupPhrase thru EndBuildGroupPhrase
+        varying GroupIdx from 1 by 1 until GroupIdx is greater than 4
+
+    perform AppendGroupPhrase thru EndAppendGroupPhrase
+        varying GroupIdx from 1 by 1 until GroupIdx is greater than 4
+
+    if InputIsNegative
+        move concatenate("negative ", trim(StringValue)) to StringValue
+    end-if
 
     goback
     .
 
+BuildGroupPhrase.
+    if GroupValue(GroupIdx) is greater than zero
+        move ThreeDigitNumberInWords(GroupValue(GroupIdx)) to GroupWords(GroupIdx)
+        if GroupSuffix(GroupIdx) not equal to spaces
+            move concatenate(trim(GroupWords(GroupIdx)), " ", trim(GroupSuffix(GroupIdx)))
+                to GroupWords(GroupIdx)
+        end-if
+    end-if.
+EndBuildGroupPhrase.
+
+AppendGroupPhrase.
+    if GroupValue(GroupIdx) is greater than zero
+        if PhraseAlreadyWritten
+            if GroupIdx equal to 4 and UnitsPart is less than 100
+                move concatenate(trim(StringValue), " and ", trim(GroupWords(GroupIdx)))
+                    to StringValue
+            else
+                move concatenate(trim(StringValue), ", ", trim(GroupWords(GroupIdx)))
+                    to StringValue
+            end-if
+        else
+            move GroupWords(GroupIdx) to StringValue
+        end-if
+        move 1 to AnyPhraseWritten
+    end-if.
+EndAppendGroupPhrase.
+
 end function IntegerInWords.
 
 identification division.
