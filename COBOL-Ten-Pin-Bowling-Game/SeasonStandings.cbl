@@ -0,0 +1,348 @@
+identification division.
+program-id. SeasonStandings.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic
+        function CalculateScoreFromScorecard
+        function RecordGameHonors
+        function ReconcileScorecardTotal
+        function ApplyBowlerHandicap
+        function CalculateTeamScore.
+
+input-output section.
+file-control.
+    select DailyScorecards assign to "DailyScorecards.dat"
+        organization is line sequential.
+    select StandingsReport assign to "StandingsReport.dat"
+        organization is line sequential.
+    select HouseHighGameFile assign to "HouseHighGame.dat"
+        organization is line sequential
+        file status is HouseHighGameFileStatus.
+
+data division.
+file section.
+    fd DailyScorecards.
+        copy ScorecardRecord.
+            88 EndOfScorecards value high-values.
+
+    fd StandingsReport.
+        01 ReportLine pic x(80).
+
+    fd HouseHighGameFile.
+        01 HouseHighGameLine pic 999.
+
+working-storage section.
+    01 Bowlers.
+        02 Bowler occurs 1 to 50 times depending on NumberOfBowlers indexed by BowlerIdx.
+            03 B-Name          pic x(20) value spaces.
+            03 B-TeamId         pic 99 value zero.
+            03 B-GamesPlayed    pic 999 value zero.
+            03 B-SeasonTotal    pic 9(6) value zero.
+            03 B-HandicapTotal  pic 9(6) value zero.
+            03 B-SeriesTotal    pic 999 value zero.
+            03 B-SeriesCount    pic 99 value zero.
+            03 B-BestSeries     pic 9999 value zero.
+
+    01 NumberOfBowlers pic 99 value zero.
+    01 FoundBowlerIndex pic 99 value zero.
+
+    01 BowlerAverage    pic 999v99 value zero.
+    01 HandicappedScore pic 999 value zero.
+
+    01 MismatchDetected pic 9 value zero usage binary.
+        88 TotalsMismatch value 1.
+    01 ReconciliationMismatches pic 9(5) value zero.
+
+    01 Teams.
+        02 Team occurs 1 to 20 times depending on NumberOfTeams indexed by TeamIdx.
+            03 T-TeamId pic 99 value zero.
+            03 T-TeamSeasonScore pic 9(6) value zero.
+    01 NumberOfTeams pic 99 value zero.
+    01 FoundTeamIndex pic 99 value zero.
+    01 TeamIdToFind pic 99 value zero.
+
+    01 TeamRosterScores.
+        02 TeamRosterScore pic 999 occurs 5 times value zero.
+    01 TeamRosterSize pic 9 value zero.
+    01 TeamScore pic 9(4) value zero.
+
+    01 CurrentLaneNumber pic 99 value zero.
+    01 CurrentGameDate pic x(8) value spaces.
+    01 GroupTeamId pic 99 value zero.
+    01 GroupInProgress pic 9 value zero usage binary.
+        88 GroupIsInProgress value 1.
+
+    01 GameTotal        pic 999 value zero.
+    copy FrameResults replacing FrameResults by FrameBreakdown.
+    01 CardIsValid      pic 9 value 1 usage binary.
+    01 BadFrameNumber   pic 99 value zero.
+
+    01 GameAverage      pic 999v99 value zero.
+
+    01 HouseHighGame    pic 999 value zero.
+    01 HonorRecorded    pic 9 value zero usage binary.
+
+    01 HouseHighGameFileStatus pic xx value spaces.
+        88 HouseHighGameFileNotFound value "35".
+
+    01 RejectedCardCount pic 9(5) value zero.
+
+    copy BatchReturnCode.
+
+procedure division.
+
+0000-Mainline.
+    perform 1000-Initialize thru 1000-Exit
+    perform 2000-ProcessScorecards thru 2000-Exit
+    perform 3000-WriteStandings thru 3000-Exit
+    perform 8000-SetReturnCode thru 8000-Exit
+    perform 9000-Terminate thru 9000-Exit
+    move BatchReturnCode to return-code
+    stop run.
+
+1000-Initialize.
+    open input DailyScorecards
+    open output StandingsReport
+    perform 1100-ReadHouseHighGame thru 1100-Exit.
+1000-Exit.
+    exit.
+
+1100-ReadHouseHighGame.
+    move zero to HouseHighGame
+    open input HouseHighGameFile
+    if not HouseHighGameFileNotFound
+        read HouseHighGameFile
+            not at end move HouseHighGameLine to HouseHighGame
+        end-read
+        close HouseHighGameFile
+    end-if.
+1100-Exit.
+    exit.
+
+2000-ProcessScorecards.
+    perform 2100-ReadScorecard thru 2100-Exit
+    perform with test after until EndOfScorecards
+        perform 2200-ScoreOneCard thru 2200-Exit
+        perform 2100-ReadScorecard thru 2100-Exit
+    end-perform
+
+    if GroupIsInProgress
+        perform 2460-CloseLaneGame thru 2460-Exit
+    end-if.
+2000-Exit.
+    exit.
+
+2100-ReadScorecard.
+    read DailyScorecards
+        at end set EndOfScorecards to true
+    end-read.
+2100-Exit.
+    exit.
+
+2200-ScoreOneCard.
+    if EndOfScorecards
+        go to 2200-Exit
+    end-if
+
+    move function CalculateScoreFromScorecard(SC-ScoreCard, FrameBreakdown, CardIsValid, BadFrameNumber)
+        to GameTotal
+
+    if CardIsValid equal to zero
+        add 1 to RejectedCardCount
+        display "SeasonStandings: rejected scorecard for " function trim(SC-BowlerName)
+            " lane " SC-LaneNumber " date " SC-GameDate " - bad frame " BadFrameNumber
+        go to 2200-Exit
+    end-if
+
+    move function ReconcileScorecardTotal(SC-ScoreCard, SC-ManualTotal) to MismatchDetected
+    if TotalsMismatch
+        add 1 to ReconciliationMismatches
+        display "SeasonStandings: manual total " SC-ManualTotal
+            " does not match computed total " GameTotal
+            " for " function trim(SC-BowlerName) " lane " SC-LaneNumber
+    end-if
+
+    move function RecordGameHonors(SC-BowlerName, SC-GameDate, GameTotal, HouseHighGame)
+        to HonorRecorded
+    if HonorRecorded equal to 1 and GameTotal is greater than HouseHighGame
+        move GameTotal to HouseHighGame
+    end-if
+
+    perform 2300-FindOrAddBowler thru 2300-Exit
+
+    if B-GamesPlayed(FoundBowlerIndex) is greater than zero
+        compute BowlerAverage rounded =
+            B-SeasonTotal(FoundBowlerIndex) / B-GamesPlayed(FoundBowlerIndex)
+    else
+        move 200 to BowlerAverage
+    end-if
+    move function ApplyBowlerHandicap(GameTotal, BowlerAverage) to HandicappedScore
+    add HandicappedScore to B-HandicapTotal(FoundBowlerIndex)
+
+    add 1 to B-GamesPlayed(FoundBowlerIndex)
+    add GameTotal to B-SeasonTotal(FoundBowlerIndex)
+    add GameTotal to B-SeriesTotal(FoundBowlerIndex)
+    add 1 to B-SeriesCount(FoundBowlerIndex)
+
+    if B-SeriesCount(FoundBowlerIndex) equal to 3
+        if B-SeriesTotal(FoundBowlerIndex) is greater than B-BestSeries(FoundBowlerIndex)
+            move B-SeriesTotal(FoundBowlerIndex) to B-BestSeries(FoundBowlerIndex)
+        end-if
+        move zero to B-SeriesTotal(FoundBowlerIndex)
+        move zero to B-SeriesCount(FoundBowlerIndex)
+    end-if
+
+    perform 2450-AccumulateLaneGame thru 2450-Exit.
+2200-Exit.
+    exit.
+
+2300-FindOrAddBowler.
+    move zero to FoundBowlerIndex
+    perform varying BowlerIdx from 1 by 1 until BowlerIdx is greater than NumberOfBowlers
+        if B-Name(BowlerIdx) equal to SC-BowlerName
+            move BowlerIdx to FoundBowlerIndex
+        end-if
+    end-perform
+
+    if FoundBowlerIndex equal to zero
+        add 1 to NumberOfBowlers
+        move NumberOfBowlers to FoundBowlerIndex
+        move SC-BowlerName to B-Name(FoundBowlerIndex)
+        move SC-TeamId to B-TeamId(FoundBowlerIndex)
+        move SC-TeamId to TeamIdToFind
+        perform 2400-FindOrAddTeam thru 2400-Exit
+    end-if.
+2300-Exit.
+    exit.
+
+2400-FindOrAddTeam.
+    move zero to FoundTeamIndex
+    perform varying TeamIdx from 1 by 1 until TeamIdx is greater than NumberOfTeams
+        if T-TeamId(TeamIdx) equal to TeamIdToFind
+            move TeamIdx to FoundTeamIndex
+        end-if
+    end-perform
+
+    if FoundTeamIndex equal to zero
+        add 1 to NumberOfTeams
+        move TeamIdToFind to T-TeamId(NumberOfTeams)
+        move NumberOfTeams to FoundTeamIndex
+    end-if.
+2400-Exit.
+    exit.
+
+*> A lane's scorecards arrive grouped together (same lane/date for up
+*> to five rostered bowlers playing one game), so a change of lane or
+*> date marks the end of the current game and the start of the next
+*> one. CalculateTeamScore is a per-game function; its result is added
+*> to the team's running season total here, the same way GameTotal is
+*> added to B-SeasonTotal per bowler above.
+2450-AccumulateLaneGame.
+    if GroupIsInProgress
+        if SC-LaneNumber not equal to CurrentLaneNumber
+                or SC-GameDate not equal to CurrentGameDate
+            perform 2460-CloseLaneGame thru 2460-Exit
+        end-if
+    end-if
+
+    if not GroupIsInProgress
+        move SC-LaneNumber to CurrentLaneNumber
+        move SC-GameDate to CurrentGameDate
+        move SC-TeamId to GroupTeamId
+        move zero to TeamRosterSize
+        move zero to TeamRosterScores
+        move 1 to GroupInProgress
+    end-if
+
+    if TeamRosterSize is less than 5
+        add 1 to TeamRosterSize
+        move GameTotal to TeamRosterScore(TeamRosterSize)
+    end-if.
+2450-Exit.
+    exit.
+
+2460-CloseLaneGame.
+    move function CalculateTeamScore(TeamRosterSize, TeamRosterScores) to TeamScore
+    move GroupTeamId to TeamIdToFind
+    perform 2400-FindOrAddTeam thru 2400-Exit
+    add TeamScore to T-TeamSeasonScore(FoundTeamIndex)
+    move zero to GroupInProgress.
+2460-Exit.
+    exit.
+
+3000-WriteStandings.
+    move "Bowler                Games   Total   Average   Best Series   Hcp Total" to ReportLine
+    write ReportLine
+
+    perform varying BowlerIdx from 1 by 1 until BowlerIdx is greater than NumberOfBowlers
+        compute GameAverage rounded = B-SeasonTotal(BowlerIdx) / B-GamesPlayed(BowlerIdx)
+        move spaces to ReportLine
+        string
+            B-Name(BowlerIdx) delimited by size
+            "  " delimited by size
+            B-GamesPlayed(BowlerIdx) delimited by size
+            "     " delimited by size
+            B-SeasonTotal(BowlerIdx) delimited by size
+            "    " delimited by size
+            GameAverage delimited by size
+            "     " delimited by size
+            B-BestSeries(BowlerIdx) delimited by size
+            "          " delimited by size
+            B-HandicapTotal(BowlerIdx) delimited by size
+            into ReportLine
+        end-string
+        write ReportLine
+    end-perform
+
+    perform 3500-WriteTeamStandings thru 3500-Exit.
+3000-Exit.
+    exit.
+
+3500-WriteTeamStandings.
+    move spaces to ReportLine
+    write ReportLine
+
+    move "Team        Team Score" to ReportLine
+    write ReportLine
+
+    perform varying TeamIdx from 1 by 1 until TeamIdx is greater than NumberOfTeams
+        move spaces to ReportLine
+        string
+            "Team " delimited by size
+            T-TeamId(TeamIdx) delimited by size
+            "      " delimited by size
+            T-TeamSeasonScore(TeamIdx) delimited by size
+            into ReportLine
+        end-string
+        write ReportLine
+    end-perform.
+3500-Exit.
+    exit.
+
+8000-SetReturnCode.
+    if RejectedCardCount is greater than zero or ReconciliationMismatches is greater than zero
+        set BatchCompletedWithWarnings to true
+    else
+        set BatchCompletedNormally to true
+    end-if.
+8000-Exit.
+    exit.
+
+9000-Terminate.
+    close DailyScorecards
+    close StandingsReport
+    perform 9100-WriteHouseHighGame thru 9100-Exit.
+9000-Exit.
+    exit.
+
+9100-WriteHouseHighGame.
+    open output HouseHighGameFile
+    move HouseHighGame to HouseHighGameLine
+    write HouseHighGameLine
+    close HouseHighGameFile.
+9100-Exit.
+    exit.
+
+end program SeasonStandings.
