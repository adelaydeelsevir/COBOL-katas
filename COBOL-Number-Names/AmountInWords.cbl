@@ -0,0 +1,105 @@
+identification division.
+function-id. AmountInWords.
+
+*> Cheque-writing wrapper around IntegerInWords: splits a signed
+*> dollars-and-cents amount into its whole and fractional parts and
+*> spells both out, e.g. 1234.56 -> "one thousand two hundred and
+*> thirty-four dollars and fifty-six cents". This is the plain USD
+*> entry point; AmountInWordsInCurrency below takes an explicit
+*> currency code for ledgers that print pounds/pence and the like.
+
+environment division.
+    configuration section.
+        repository.
+        function all intrinsic
+        function AmountInWordsInCurrency.
+
+data division.
+    linkage section.
+        01 AmountValue pic s9(10)v99.
+        01 WordsValue  pic x(255).
+
+procedure division using AmountValue returning WordsValue.
+
+Main.
+    move AmountInWordsInCurrency(AmountValue, "USD") to WordsValue
+    exit function.
+EndMain.
+
+end function AmountInWords.
+
+identification division.
+function-id. AmountInWordsInCurrency.
+
+*> Currency-aware version of AmountInWords. CurrencyCode recognises
+*> "USD" (dollars/cents) and "GBP" (pounds/pence) today; unrecognised
+*> codes fall back to the USD unit names.
+
+environment division.
+    configuration section.
+        repository.
+        function all intrinsic
+        function IntegerInWords.
+
+data division.
+    local-storage section.
+        01 WholeAmount pic s9(12) value zero.
+        01 CentsAmount pic s9(12) value zero.
+        01 WholeWords  pic x(255) value spaces.
+        01 CentsWords  pic x(255) value spaces.
+        01 MajorUnitSingular pic x(10) value spaces.
+        01 MajorUnitPlural   pic x(10) value spaces.
+        01 MinorUnitSingular pic x(10) value spaces.
+        01 MinorUnitPlural   pic x(10) value spaces.
+
+    linkage section.
+        01 AmountValue    pic s9(10)v99.
+        01 CurrencyCode   pic x(3).
+        01 WordsValue     pic x(255).
+
+procedure division using AmountValue, CurrencyCode returning WordsValue.
+
+Main.
+    initialize WholeAmount, CentsAmount, WholeWords, CentsWords, WordsValue
+
+    if CurrencyCode equal to "GBP"
+        move "pound" to MajorUnitSingular
+        move "pounds" to MajorUnitPlural
+        move "penny" to MinorUnitSingular
+        move "pence" to MinorUnitPlural
+    else
+        move "dollar" to MajorUnitSingular
+        move "dollars" to MajorUnitPlural
+        move "cent" to MinorUnitSingular
+        move "cents" to MinorUnitPlural
+    end-if
+
+    compute WholeAmount = function integer-part(function abs(AmountValue))
+    compute CentsAmount rounded = (function abs(AmountValue) - WholeAmount) * 100
+
+    move IntegerInWords(WholeAmount) to WholeWords
+
+    if WholeAmount equal to 1
+        move concatenate(trim(WholeWords), " ", trim(MajorUnitSingular)) to WordsValue
+    else
+        move concatenate(trim(WholeWords), " ", trim(MajorUnitPlural)) to WordsValue
+    end-if
+
+    move IntegerInWords(CentsAmount) to CentsWords
+
+    if CentsAmount equal to 1
+        move concatenate(trim(WordsValue), " and ", trim(CentsWords), " ", trim(MinorUnitSingular))
+            to WordsValue
+    else
+        move concatenate(trim(WordsValue), " and ", trim(CentsWords), " ", trim(MinorUnitPlural))
+            to WordsValue
+    end-if
+
+    if AmountValue less than zero
+        move concatenate("negative ", trim(WordsValue)) to WordsValue
+    end-if
+
+    exit function.
+EndMain.
+
+end function AmountInWordsInCurrency.
