@@ -0,0 +1,149 @@
+identification division.
+function-id. ParenthesesAreBalancedDetail.
+
+*> Companion to ParenthesesAreBalanced for callers that need more than
+*> a 0/1 answer. ParenthesesAreBalancedFlag keeps its original single-
+*> argument signature so every existing caller (BalancedParenthesesTest
+*> included) is untouched; this function takes the same string plus a
+*> by-reference FailurePosition and additionally reports the character
+*> position where the mismatch was detected, so a caller validating a
+*> generated expression or config line can point straight at the
+*> offending character instead of just saying "not balanced". When the
+*> string balances, FailurePosition comes back zero.
+*>
+*> Unlike ParenthesesAreBalanced, this function does not reject on
+*> odd total string length - that shortcut only holds when the input
+*> is pure brackets, and BalancedTextFileValidator needs to run this
+*> over ordinary text/JCL lines where brackets are a small part of a
+*> line of arbitrary length. Instead an unmatched opener is caught by
+*> checking, once every character has been scanned, whether anything
+*> is still left on the stack.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+    special-names.
+        class OpenRoundBracket is "("
+        class CloseRoundBracket is ")"
+        class OpenSquareBracket is "["
+        class CloseSquareBracket is "]"
+        class OpenAngleBracket is "<"
+        class CloseAngleBracket is ">"
+        class OpenBrace is "{"
+        class CloseBrace is "}".
+
+data division.
+local-storage section.
+    01 NumCharsInString pic 9(4) value zero.
+    01 CurrentCharacterPosition pic 9(4) value zero.
+    01 LastUnclosedOpenerPosition pic 9(4) value zero.
+    01 PositionToPush pic 9(4) value zero.
+    01 StackStatus pic 9 value zero.
+        88 StackStatusIsOK value 0.
+
+linkage section.
+    01 StringToCheck pic x any length.
+    01 FailurePosition pic 9(4) value zero.
+    01 ParenthesesAreBalancedFlag pic 9 value zero usage binary.
+
+procedure division using StringToCheck, by reference FailurePosition
+        returning ParenthesesAreBalancedFlag.
+
+    move zero to FailurePosition
+    move 1 to ParenthesesAreBalancedFlag
+    call "Stack" using by content "Rset", by content zero, by reference StackStatus
+
+    move length(trim(StringToCheck)) to NumCharsInString
+
+    perform varying CurrentCharacterPosition from 1 by 1 until CurrentCharacterPosition > NumCharsInString
+        evaluate StringToCheck(CurrentCharacterPosition:1)
+            when "("
+                move CurrentCharacterPosition to PositionToPush
+                call "Stack", using by content "Push", PositionToPush, by reference StackStatus
+                if not StackStatusIsOK
+                    move 0 to ParenthesesAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                end-if
+            when "["
+                move CurrentCharacterPosition to PositionToPush
+                call "Stack", using by content "Push", PositionToPush, by reference StackStatus
+                if not StackStatusIsOK
+                    move 0 to ParenthesesAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                end-if
+            when "<"
+                move CurrentCharacterPosition to PositionToPush
+                call "Stack", using by content "Push", PositionToPush, by reference StackStatus
+                if not StackStatusIsOK
+                    move 0 to ParenthesesAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                end-if
+            when "{"
+                move CurrentCharacterPosition to PositionToPush
+                call "Stack", using by content "Push", PositionToPush, by reference StackStatus
+                if not StackStatusIsOK
+                    move 0 to ParenthesesAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                end-if
+            when ")"
+                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                if not StackStatusIsOK or StringToCheck(LastUnclosedOpenerPosition:1) not equal to "("
+                then
+                    move 0 to ParenthesesAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                else
+                    move 1 to ParenthesesAreBalancedFlag
+                    call "Stack", using by content "Pop ", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                end-if
+            when "]"
+                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                if not StackStatusIsOK or StringToCheck(LastUnclosedOpenerPosition:1) not equal to "["
+                then
+                    move 0 to ParenthesesAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                else
+                    move 1 to ParenthesesAreBalancedFlag
+                    call "Stack", using by content "Pop ", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                end-if
+            when ">"
+                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                if not StackStatusIsOK or StringToCheck(LastUnclosedOpenerPosition:1) not equal to "<"
+                then
+                    move 0 to ParenthesesAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                else
+                    move 1 to ParenthesesAreBalancedFlag
+                    call "Stack", using by content "Pop ", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                end-if
+            when "}"
+                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                if not StackStatusIsOK or StringToCheck(LastUnclosedOpenerPosition:1) not equal to "{"
+                then
+                    move 0 to ParenthesesAreBalancedFlag
+                    move CurrentCharacterPosition to FailurePosition
+                    goback
+                else
+                    move 1 to ParenthesesAreBalancedFlag
+                    call "Stack", using by content "Pop ", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                end-if
+        end-evaluate
+    end-perform
+
+    call "Stack" using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+    if StackStatusIsOK
+        move 0 to ParenthesesAreBalancedFlag
+        move LastUnclosedOpenerPosition to FailurePosition
+    end-if
+
+    goback.
+
+end function ParenthesesAreBalancedDetail.
