@@ -1,6 +1,15 @@
 identification division.
 function-id. ParenthesesAreBalanced.
 
+*> Modification history:
+*> - Corrected CloseRoundBracket, which had been declared as "("
+*>   instead of ")" - a copy/paste slip from OpenRoundBracket that
+*>   never showed up because nothing actually tests the class itself.
+*> - Stack is reset on entry so that a run of several checks in the
+*>   same call chain (as BalancedParenthesesTest.cbl does) never sees
+*>   leftover entries from a previous, unbalanced string.
+*> - Added angle brackets "<"/">" alongside round/square/curly.
+
 environment division.
 configuration section.
     repository.
@@ -8,17 +17,22 @@ configuration section.
 
     special-names.
         class OpenRoundBracket is "("
-        class CloseRoundBracket is "("
+        class CloseRoundBracket is ")"
         class OpenSquareBracket is "["
         class CloseSquareBracket is "]"
+        class OpenAngleBracket is "<"
+        class CloseAngleBracket is ">"
         class OpenBrace is "{"
         class CloseBrace is "}".
 
 data division.
 local-storage section.
-    01 NumCharsInString pic 99 value zero.
-    01 CurrentCharacterPosition pic 99 value zero.
-    01 LastUnclosedOpenerPosition pic 99 value zero.
+    01 NumCharsInString pic 9(4) value zero.
+    01 CurrentCharacterPosition pic 9(4) value zero.
+    01 LastUnclosedOpenerPosition pic 9(4) value zero.
+    01 PositionToPush pic 9(4) value zero.
+    01 StackStatus pic 9 value zero.
+        88 StackStatusIsOK value 0.
 
 linkage section.
     01 StringToCheck pic x any length.
@@ -26,6 +40,8 @@ linkage section.
 
 procedure division using StringToCheck returning ParenthesesAreBalancedFlag.
 
+    call "Stack" using by content "Rset", by content zero, by reference StackStatus
+
     move length(trim(StringToCheck)) to NumCharsInString
     if mod(NumCharsInString; 2) not equal to zero
         move zero to ParenthesesAreBalancedFlag
@@ -34,38 +50,73 @@ procedure division using StringToCheck returning ParenthesesAreBalancedFlag.
 
     perform varying CurrentCharacterPosition from 1 by 1 until CurrentCharacterPosition > NumCharsInString
         evaluate StringToCheck(CurrentCharacterPosition:1)
-            when "(" call "Stack", using by content "Push", CurrentCharacterPosition
-            when "[" call "Stack", using by content "Push", CurrentCharacterPosition
-            when "{" call "Stack", using by content "Push", CurrentCharacterPosition
+            when "("
+                move CurrentCharacterPosition to PositionToPush
+                call "Stack", using by content "Push", PositionToPush, by reference StackStatus
+                if not StackStatusIsOK
+                    move 0 to ParenthesesAreBalancedFlag
+                    goback
+                end-if
+            when "["
+                move CurrentCharacterPosition to PositionToPush
+                call "Stack", using by content "Push", PositionToPush, by reference StackStatus
+                if not StackStatusIsOK
+                    move 0 to ParenthesesAreBalancedFlag
+                    goback
+                end-if
+            when "<"
+                move CurrentCharacterPosition to PositionToPush
+                call "Stack", using by content "Push", PositionToPush, by reference StackStatus
+                if not StackStatusIsOK
+                    move 0 to ParenthesesAreBalancedFlag
+                    goback
+                end-if
+            when "{"
+                move CurrentCharacterPosition to PositionToPush
+                call "Stack", using by content "Push", PositionToPush, by reference StackStatus
+                if not StackStatusIsOK
+                    move 0 to ParenthesesAreBalancedFlag
+                    goback
+                end-if
             when ")"
-                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition
-                if StringToCheck(LastUnclosedOpenerPosition:1) not equal to "("
+                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                if not StackStatusIsOK or StringToCheck(LastUnclosedOpenerPosition:1) not equal to "("
                 then
                     move 0 to ParenthesesAreBalancedFlag
                     goback
                 else
                     move 1 to ParenthesesAreBalancedFlag
-                    call "Stack", using by content "Pop", by reference LastUnclosedOpenerPosition
+                    call "Stack", using by content "Pop ", by reference LastUnclosedOpenerPosition, by reference StackStatus
                 end-if
             when "]"
-                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition
-                if StringToCheck(LastUnclosedOpenerPosition:1) not equal to "["
+                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                if not StackStatusIsOK or StringToCheck(LastUnclosedOpenerPosition:1) not equal to "["
+                then
+                    move 0 to ParenthesesAreBalancedFlag
+                    goback
+                else
+                    move 1 to ParenthesesAreBalancedFlag
+                    call "Stack", using by content "Pop ", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                end-if
+            when ">"
+                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                if not StackStatusIsOK or StringToCheck(LastUnclosedOpenerPosition:1) not equal to "<"
                 then
                     move 0 to ParenthesesAreBalancedFlag
                     goback
                 else
                     move 1 to ParenthesesAreBalancedFlag
-                    call "Stack", using by content "Pop", by reference LastUnclosedOpenerPosition
+                    call "Stack", using by content "Pop ", by reference LastUnclosedOpenerPosition, by reference StackStatus
                 end-if
             when "}"
-                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition
-                if StringToCheck(LastUnclosedOpenerPosition:1) not equal to "{"
+                call "Stack", using by content "Peek", by reference LastUnclosedOpenerPosition, by reference StackStatus
+                if not StackStatusIsOK or StringToCheck(LastUnclosedOpenerPosition:1) not equal to "{"
                 then
                     move 0 to ParenthesesAreBalancedFlag
                     goback
                 else
                     move 1 to ParenthesesAreBalancedFlag
-                    call "Stack", using by content "Pop", by reference LastUnclosedOpenerPosition
+                    call "Stack", using by content "Pop ", by reference LastUnclosedOpenerPosition, by reference StackStatus
                 end-if
         end-evaluate
 
