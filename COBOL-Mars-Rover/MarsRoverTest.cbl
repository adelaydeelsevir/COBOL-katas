@@ -35,49 +35,49 @@ procedure division.
     open input MarsRoverData
 
     perform ReadLineOfData
-    move "5 5" to ExpectedGridDimensions
+    move "05 05 C" to ExpectedGridDimensions
     call "MarsRover" using by content "SetGridSize", by content GridDimensions
     call "MarsRover" using by content "GetGridSize", by reference ReturnedGridDimensions
     call "AssertEquals" using by content ReturnedGridDimensions, by content ExpectedGridDimensions,
         concatenate("Returned grid loc of ", ExpectedGridDimensions)
 
     perform ReadLineOfData
-    move "1 2 N" to ExpectedPosition
+    move "01 02 N" to ExpectedPosition
     call "MarsRover" using by content "SelectRover", by content InitialRoverPosition
     call "MarsRover" using by content "GetRoverPosition", by reference ReturnedPosition
     call "AssertEquals" using by content ReturnedPosition, by content ExpectedPosition,
         concatenate("Returned start position of ", ExpectedPosition)
 
     perform ReadLineOfData
-    move "1 3 N" to ExpectedPosition
+    move "01 03 N" to ExpectedPosition
     call "MarsRover" using by content "MoveRover", by content Movement
     call "MarsRover" using by content "GetRoverPosition", by reference ReturnedPosition
     call "AssertEquals" using by content ReturnedPosition, by content ExpectedPosition,
         concatenate("After ", trim(Movement), ", the final position is ", ExpectedPosition)
 
     perform ReadLineOfData
-    move "3 3 E" to ExpectedPosition
+    move "03 03 E" to ExpectedPosition
     call "MarsRover" using by content "SelectRover", by content InitialRoverPosition
     call "MarsRover" using by content "GetRoverPosition", by reference ReturnedPosition
     call "AssertEquals" using by content ReturnedPosition, by content ExpectedPosition,
         concatenate("Returned start position of ", ExpectedPosition)
 
     perform ReadLineOfData
-    move "5 1 E" to ExpectedPosition
+    move "05 01 E" to ExpectedPosition
     call "MarsRover" using by content "MoveRover", by content Movement
     call "MarsRover" using by content "GetRoverPosition", by reference ReturnedPosition
     call "AssertEquals" using by content ReturnedPosition, by content ExpectedPosition,
         concatenate("After ", trim(Movement), ", the final position is ", ExpectedPosition)
 
     perform ReadLineOfData
-    move "0 0 E" to ExpectedPosition
+    move "00 00 E" to ExpectedPosition
     call "MarsRover" using by content "SelectRover", by content InitialRoverPosition
     call "MarsRover" using by content "GetRoverPosition", by reference ReturnedPosition
     call "AssertEquals" using by content ReturnedPosition, by content ExpectedPosition,
         concatenate("Returned start position of ", ExpectedPosition)
 
     perform ReadLineOfData
-    move "5 5 N" to ExpectedPosition
+    move "05 05 N" to ExpectedPosition
     call "MarsRover" using by content "MoveRover", by content Movement
     call "MarsRover" using by content "GetRoverPosition", by reference ReturnedPosition
     call "AssertEquals" using by content ReturnedPosition, by content ExpectedPosition,
