@@ -24,104 +24,150 @@ working-storage section.
 01 ExpectedResult pic x(100) value spaces.
 01 ReturnedResult pic x(100) value spaces.
 
+*> IntegerInWords' LINKAGE item is pic s9(12); a bare numeric literal
+*> passed directly into a by-reference call is sized to fit the
+*> literal itself, not the callee's wider picture, which corrupts the
+*> value on the way in. Route every call through this sized variable
+*> instead, the same fix applied to RomanNumeralsTest's ArabicNumber.
+01 NumberToSpell pic s9(12) value zero.
+
 procedure division.
 Main section.
     move "one hundred" to ExpectedResult
-    move IntegerInWords(100) to ReturnedResult
+    move 100 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "100 returns 'one hundred'"
 
     move "one hundred and two" to ExpectedResult
-    move IntegerInWords(102) to ReturnedResult
+    move 102 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "102 returns 'one hundred and two'"
 
     move "one hundred and ten" to ExpectedResult
-    move IntegerInWords(110) to ReturnedResult
+    move 110 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "110 returns 'one hundred and ten'"
 
     move "one hundred and twenty" to ExpectedResult
-    move IntegerInWords(120) to ReturnedResult
+    move 120 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "120 returns 'one hundred and twenty'"
 
     move "one hundred and twenty-one" to ExpectedResult
-    move IntegerInWords(121) to ReturnedResult
+    move 121 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "121 returns 'one hundred and twenty-one'"
 
     move "two" to ExpectedResult
-    move IntegerInWords(2) to ReturnedResult
+    move 2 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "2 returns 'two'"
 
     move "eleven" to ExpectedResult
-    move IntegerInWords(11) to ReturnedResult
+    move 11 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "11 returns 'eleven'"
 
     move "thirty" to ExpectedResult
-    move IntegerInWords(30) to ReturnedResult
+    move 30 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "30 returns 'thirty'"
 
     move "forty-five" to ExpectedResult
-    move IntegerInWords(45) to ReturnedResult
+    move 45 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "45 returns 'forty-five'"
 
     move "three hundred and ten" to ExpectedResult
-    move IntegerInWords(310) to ReturnedResult
+    move 310 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "310 returns 'three hundred and ten'"
 
     move "one thousand" to ExpectedResult
-    move IntegerInWords(1000) to ReturnedResult
+    move 1000 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "1000 returns 'one thousand'"
 
     move "one thousand and one" to ExpectedResult
-    move IntegerInWords(1001) to ReturnedResult
+    move 1001 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "1001 returns 'one thousand and one'"
 
     move "one thousand and ten" to ExpectedResult
-    move IntegerInWords(1010) to ReturnedResult
+    move 1010 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "1010 returns 'one thousand and ten'"
 
     move "one thousand and twenty" to ExpectedResult
-    move IntegerInWords(1020) to ReturnedResult
+    move 1020 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "1020 returns 'one thousand and twenty'"
 
     move "one thousand, nine hundred and twenty-one" to ExpectedResult
-    move IntegerInWords(1921) to ReturnedResult
+    move 1921 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "1921 returns 'one thousand, nine hundred and twenty-one'"
 
     move "ten thousand, nine hundred and twenty-one" to ExpectedResult
-    move IntegerInWords(10921) to ReturnedResult
+    move 10921 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "10921 returns 'ten thousand, nine hundred and twenty-one'"
 
     move "ninety-nine thousand, nine hundred and ninety-nine" to ExpectedResult
-    move IntegerInWords(99999) to ReturnedResult
+    move 99999 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "99999 returns 'ninety-nine thousand, nine hundred and ninety-nine'"
 
     move "nine hundred and ninety-nine thousand, nine hundred and ninety-nine" to ExpectedResult
-    move IntegerInWords(999999) to ReturnedResult
+    move 999999 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "999999 returns 'nine hundred and ninety-nine thousand, nine hundred and ninety-nine'"
 
     move "one million" to ExpectedResult
-    move IntegerInWords(1000000) to ReturnedResult
+    move 1000000 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "1000000 returns 'one million'"
 
     move "one million and one" to ExpectedResult
-    move IntegerInWords(1000001) to ReturnedResult
+    move 1000001 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "1000001 returns 'one million and one'"
 
     move "one million, nine hundred and ninety-nine thousand, nine hundred and ninety-nine" to ExpectedResult
-    move IntegerInWords(1999999) to ReturnedResult
+    move 1999999 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "1999999 returns 'one million, nine hundred and ninety-nine thousand, nine hundred and ninety-nine'"
 
     move "nine hundred and ninety-nine million, nine hundred and ninety-nine thousand, nine hundred and ninety-nine" to ExpectedResult
-    move IntegerInWords(999999999) to ReturnedResult
+    move 999999999 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "999999999 returns 'nine hundred and ninety-nine million, nine hundred and ninety-nine thousand, nine hundred and ninety-nine'"
 
     move "five hundred and twelve thousand, six hundred and seven" to ExpectedResult
-    move IntegerInWords(512607) to ReturnedResult
+    move 512607 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "512607 returns 'five hundred and twelve thousand, six hundred and seven'"
 
     move "forty-three million, one hundred and twelve thousand, six hundred and three" to ExpectedResult
-    move IntegerInWords(43112603) to ReturnedResult
+    move 43112603 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
     call "AssertEquals" using ReturnedResult, ExpectedResult, "43112603 returns 'forty-three million, one hundred and twelve thousand, six hundred and three'"
 
+    move "one billion, two hundred and thirty-four million, five hundred and sixty-seven thousand, eight hundred and ninety" to ExpectedResult
+    move 1234567890 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "1234567890 returns 'one billion, two hundred and thirty-four million, five hundred and sixty-seven thousand, eight hundred and ninety'"
+
+    move "negative forty-five" to ExpectedResult
+    move -45 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "-45 returns 'negative forty-five'"
+
+    move "zero" to ExpectedResult
+    move 0 to NumberToSpell
+    move IntegerInWords(NumberToSpell) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "0 returns 'zero'"
+
     stop run
     .
 
