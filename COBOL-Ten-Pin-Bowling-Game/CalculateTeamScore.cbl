@@ -0,0 +1,36 @@
+identification division.
+function-id. CalculateTeamScore.
+
+*> Inter-office league standings are scored by team: sum the game
+*> total of each of up to five bowlers rostered on a lane for one game.
+
+data division.
+local-storage section.
+    01 BowlerIndex pic 9 value zero.
+    01 RosterLimit pic 9 value 5.
+    01 BowlerCount pic 9 value zero.
+
+linkage section.
+    01 NumberOnTeam pic 9 value zero.
+    01 BowlerScores.
+        02 BowlerScore pic 999 occurs 5 times value zero.
+    01 TeamScore pic 9(4) value zero.
+
+procedure division using NumberOnTeam, BowlerScores returning TeamScore.
+
+Main.
+    move zero to TeamScore
+    move NumberOnTeam to BowlerCount
+
+    if BowlerCount is greater than RosterLimit
+        move RosterLimit to BowlerCount
+    end-if
+
+    perform varying BowlerIndex from 1 by 1 until BowlerIndex is greater than BowlerCount
+        add BowlerScore(BowlerIndex) to TeamScore
+    end-perform
+
+    exit function.
+EndMain.
+
+end function CalculateTeamScore.
