@@ -0,0 +1,155 @@
+identification division.
+program-id. RomanArabicReconciliation.
+
+*> Some legacy documents carry both the Roman numeral and the
+*> Arabic number for the same reference (eg exhibit "IV (4)").
+*> Reads a file of such (Roman, Arabic) pairs and calls both
+*> ArabicToRoman and RomanToArabic on each row, logging any row
+*> where the two don't agree, so transcription errors in old
+*> documents surface instead of both values being trusted blindly.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic
+        function ArabicToRoman
+        function RomanToArabic.
+
+input-output section.
+file-control.
+    select NumeralPairs assign to "NumeralPairs.dat"
+        organization is line sequential
+        file status is NumeralPairsStatus.
+    select ReconciliationLog assign to "ReconciliationLog.dat"
+        organization is line sequential.
+
+data division.
+file section.
+    fd NumeralPairs.
+        01 NumeralPairRecord.
+            02 NP-RomanText    pic x(40).
+            02 NP-ArabicNumber pic 9(5).
+
+    fd ReconciliationLog.
+        01 LogLine pic x(100).
+
+working-storage section.
+    01 NumeralPairsStatus pic xx value spaces.
+        88 EndOfNumeralPairs value "10".
+
+    01 RomanFromArabic  pic x(120) value spaces.
+    01 ArabicFromRoman  pic 9(5) value zero.
+    01 RomanPadded      pic x(120) value spaces.
+
+    01 RowsRead         pic 9(5) value zero.
+    01 RowsMismatched   pic 9(5) value zero.
+
+    copy BatchReturnCode.
+
+procedure division.
+
+0000-Mainline.
+    perform 1000-Initialize thru 1000-Exit
+    perform 2000-ProcessPairs thru 2000-Exit
+    perform 3000-WriteSummary thru 3000-Exit
+    perform 8000-SetReturnCode thru 8000-Exit
+    perform 9000-Terminate thru 9000-Exit
+    move BatchReturnCode to return-code
+    stop run.
+
+1000-Initialize.
+    open input NumeralPairs
+    open output ReconciliationLog
+    move "Roman                  Arabic   Result" to LogLine
+    write LogLine.
+1000-Exit.
+    exit.
+
+2000-ProcessPairs.
+    perform 2100-ReadPair thru 2100-Exit
+    perform with test after until EndOfNumeralPairs
+        perform 2200-ReconcileOnePair thru 2200-Exit
+        perform 2100-ReadPair thru 2100-Exit
+    end-perform.
+2000-Exit.
+    exit.
+
+2100-ReadPair.
+    read NumeralPairs
+        at end set EndOfNumeralPairs to true
+    end-read.
+2100-Exit.
+    exit.
+
+2200-ReconcileOnePair.
+    if EndOfNumeralPairs
+        go to 2200-Exit
+    end-if
+
+    add 1 to RowsRead
+
+    move spaces to RomanPadded
+    move function trim(NP-RomanText) to RomanPadded
+    move ArabicToRoman(NP-ArabicNumber) to RomanFromArabic
+    move RomanToArabic(RomanPadded) to ArabicFromRoman
+
+    move spaces to LogLine
+    if function trim(RomanFromArabic) equal to function trim(RomanPadded)
+            and ArabicFromRoman equal to NP-ArabicNumber
+        string
+            function trim(NP-RomanText) delimited by size
+            "   " delimited by size
+            NP-ArabicNumber delimited by size
+            "   OK" delimited by size
+            into LogLine
+        end-string
+    else
+        add 1 to RowsMismatched
+        string
+            function trim(NP-RomanText) delimited by size
+            "   " delimited by size
+            NP-ArabicNumber delimited by size
+            "   MISMATCH - ArabicToRoman(" delimited by size
+            NP-ArabicNumber delimited by size
+            ")=" delimited by size
+            function trim(RomanFromArabic) delimited by size
+            " RomanToArabic(" delimited by size
+            function trim(NP-RomanText) delimited by size
+            ")=" delimited by size
+            ArabicFromRoman delimited by size
+            into LogLine
+        end-string
+    end-if
+    write LogLine.
+2200-Exit.
+    exit.
+
+3000-WriteSummary.
+    move spaces to LogLine
+    string
+        RowsRead delimited by size
+        " rows read, " delimited by size
+        RowsMismatched delimited by size
+        " mismatched" delimited by size
+        into LogLine
+    end-string
+    write LogLine.
+3000-Exit.
+    exit.
+
+8000-SetReturnCode.
+    if RowsMismatched is greater than zero
+        set BatchCompletedWithWarnings to true
+    else
+        set BatchCompletedNormally to true
+    end-if.
+8000-Exit.
+    exit.
+
+9000-Terminate.
+    close NumeralPairs
+    close ReconciliationLog.
+9000-Exit.
+    exit.
+
+end program RomanArabicReconciliation.
